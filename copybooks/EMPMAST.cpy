@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  EMPMAST.CPY
+      *
+      *  RECORD LAYOUT FOR THE EMPLOYEE-MASTER FILE (DDNAME EMPMAST).
+      *  ONE RECORD PER BADGE NUMBER ISSUED.  TIMEOUT SCANS THIS FILE
+      *  FOR THE OPERATOR-ENTERED BADGE ID BEFORE IT WILL ACCEPT A
+      *  PUNCH -- AN UNKNOWN BADGE OR ONE MARKED INACTIVE IS REJECTED.
+      *  THE FILE ITSELF IS MAINTAINED BY THE EMPLOAD BATCH LOAD
+      *  PROGRAM, NOT BY TIMEOUT.
+      *
+      *  MODIFICATION HISTORY
+      *      2026-08-09  RJH  INITIAL VERSION.
+      ******************************************************************
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EMP-BADGE-ID                PIC X(05).
+           05  EMP-NAME                    PIC X(25).
+           05  EMP-DEPARTMENT              PIC X(10).
+           05  EMP-STATUS                  PIC X(01).
+               88  EMP-ACTIVE                  VALUE 'A'.
+               88  EMP-INACTIVE                VALUE 'I'.
+           05  FILLER                      PIC X(05).
