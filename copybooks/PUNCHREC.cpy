@@ -0,0 +1,38 @@
+      ******************************************************************
+      *  PUNCHREC.CPY
+      *
+      *  RECORD LAYOUT FOR THE TIME-PUNCH-FILE (DDNAME TIMEPNCH).
+      *  ONE RECORD IS WRITTEN FOR EVERY CLOCK-IN OR CLOCK-OUT EVENT
+      *  RECORDED BY THE TIMEOUT PROGRAM.  THE FILE IS APPEND-ONLY --
+      *  CORRECTIONS ARE WRITTEN AS NEW RECORDS, NEVER AS REWRITES OF
+      *  AN EXISTING RECORD (SEE PUNCH-RECORD-TYPE BELOW).
+      *
+      *  MODIFICATION HISTORY
+      *      2026-08-09  RJH  INITIAL VERSION.
+      *      2026-08-09  RJH  WIDENED PUNCH-YEAR TO 4 DIGITS TO MATCH
+      *                       THE 4-DIGIT YEAR NOW CARRIED IN TIMEOUT.
+      *      2026-08-09  RJH  ADDED PUNCH-RECORD-VOID.  CORRECT WRITES
+      *                       ONE OF THESE, KEYED TO MATCH THE ORIGINAL
+      *                       PUNCH IT IS CORRECTING, SO THE EXTRACT
+      *                       STEP CAN LEAVE THE SUPERSEDED PUNCH OUT OF
+      *                       THE WORK-PUNCH-FILE ALTOGETHER.
+      ******************************************************************
+       01  PUNCH-RECORD.
+           05  PUNCH-EMPLOYEE-ID           PIC X(05).
+           05  PUNCH-TERMINAL-ID           PIC X(05).
+           05  PUNCH-DATE.
+               10  PUNCH-YEAR              PIC 9(04).
+               10  PUNCH-MONTH             PIC 9(02).
+               10  PUNCH-DAY               PIC 9(02).
+           05  PUNCH-TIME.
+               10  PUNCH-HOUR              PIC 9(02).
+               10  PUNCH-MIN               PIC 9(02).
+               10  PUNCH-SEC               PIC 9(02).
+           05  PUNCH-TYPE                  PIC X(01).
+               88  PUNCH-TYPE-IN               VALUE 'I'.
+               88  PUNCH-TYPE-OUT              VALUE 'O'.
+           05  PUNCH-RECORD-TYPE           PIC X(01).
+               88  PUNCH-RECORD-ORIGINAL       VALUE 'O'.
+               88  PUNCH-RECORD-CORRECTION     VALUE 'C'.
+               88  PUNCH-RECORD-VOID           VALUE 'V'.
+           05  FILLER                      PIC X(20).
