@@ -0,0 +1,30 @@
+      ******************************************************************
+      *  AUDITREC.CPY
+      *
+      *  RECORD LAYOUT FOR THE APPEND-ONLY AUDIT-LOG FILE (DDNAME
+      *  AUDITLOG).  TIMEOUT WRITES ONE RECORD FOR EVERY PUNCH ATTEMPT,
+      *  ACCEPTED OR REJECTED, SO A REJECTED ATTEMPT LEAVES A TRACE
+      *  EVEN THOUGH NO PUNCH RECORD WAS WRITTEN TO THE TIME-PUNCH-FILE.
+      *  NEVER REWRITTEN OR DELETED FROM -- ONLY APPENDED TO.
+      *
+      *  MODIFICATION HISTORY
+      *      2026-08-09  RJH  INITIAL VERSION.
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AUD-EMPLOYEE-ID             PIC X(05).
+           05  AUD-TERMINAL-ID             PIC X(05).
+           05  AUD-DATE.
+               10  AUD-YEAR                PIC 9(04).
+               10  AUD-MONTH                PIC 9(02).
+               10  AUD-DAY                 PIC 9(02).
+           05  AUD-TIME.
+               10  AUD-HOUR                PIC 9(02).
+               10  AUD-MIN                 PIC 9(02).
+               10  AUD-SEC                 PIC 9(02).
+           05  AUD-PUNCH-TYPE              PIC X(01).
+           05  AUD-RESULT                  PIC X(01).
+               88  AUD-ACCEPTED                VALUE 'A'.
+               88  AUD-REJECTED                VALUE 'R'.
+           05  AUD-REASON-CODE             PIC 9(02).
+           05  AUD-REASON-TEXT             PIC X(30).
+           05  FILLER                      PIC X(10).
