@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  PAYEXTR.CPY
+      *
+      *  FIXED-WIDTH EXPORT RECORD FOR THE PAYROLL VENDOR'S IMPORT
+      *  (DDNAME PAYEXTR).  ONE RECORD IS WRITTEN BY TIMESHEET FOR
+      *  EACH EMPLOYEE FOR THE PAY PERIOD COVERED BY THE RUN.  ALL
+      *  NUMERIC FIELDS ARE ZERO-PADDED, UNSIGNED, WITH NO PUNCTUATION
+      *  OR DECIMAL POINT CHARACTERS, PER THE VENDOR'S IMPORT SPEC.
+      *
+      *  MODIFICATION HISTORY
+      *      2026-08-09  RJH  INITIAL VERSION.
+      *      2026-08-09  RJH  ADDED PE-NIGHT-DIFF-HOURS TO CARRY THE
+      *                       NIGHT SHIFT DIFFERENTIAL PREMIUM HOURS
+      *                       OUT TO THE PAYROLL VENDOR.
+      *****************************************************************
+       01  PAYROLL-EXTRACT-RECORD.
+           05  PE-EMPLOYEE-ID              PIC X(05).
+           05  PE-PAY-PERIOD-END-DATE.
+               10  PE-YEAR                 PIC 9(04).
+               10  PE-MONTH                PIC 9(02).
+               10  PE-DAY                  PIC 9(02).
+           05  PE-REGULAR-HOURS            PIC 9(05)V99.
+           05  PE-OVERTIME-HOURS           PIC 9(05)V99.
+           05  PE-NIGHT-DIFF-HOURS         PIC 9(05)V99.
+           05  FILLER                      PIC X(13).
