@@ -0,0 +1,42 @@
+      ******************************************************************
+      *  CORRAUD.CPY
+      *
+      *  RECORD LAYOUT FOR THE APPEND-ONLY SUPERVISOR CORRECTION AUDIT
+      *  FILE (DDNAME CORRAUD).  CORRECT WRITES ONE RECORD FOR EVERY
+      *  PUNCH CORRECTION IT APPLIES, CARRYING BOTH THE ORIGINAL AND
+      *  THE CORRECTED PUNCH VALUES PLUS THE SUPERVISOR'S OWN BADGE ID
+      *  SO A DISPUTED CORRECTION CAN BE TRACED BACK TO WHO MADE IT.
+      *
+      *  MODIFICATION HISTORY
+      *      2026-08-09  RJH  INITIAL VERSION.
+      ******************************************************************
+       01  CORRECTION-AUDIT-RECORD.
+           05  CORR-EMPLOYEE-ID            PIC X(05).
+           05  CORR-SUPERVISOR-BADGE-ID    PIC X(05).
+           05  CORR-ORIGINAL-DATE.
+               10  CORR-ORIG-YEAR          PIC 9(04).
+               10  CORR-ORIG-MONTH         PIC 9(02).
+               10  CORR-ORIG-DAY           PIC 9(02).
+           05  CORR-ORIGINAL-TIME.
+               10  CORR-ORIG-HOUR          PIC 9(02).
+               10  CORR-ORIG-MIN           PIC 9(02).
+               10  CORR-ORIG-SEC           PIC 9(02).
+           05  CORR-ORIGINAL-TYPE          PIC X(01).
+           05  CORR-NEW-DATE.
+               10  CORR-NEW-YEAR           PIC 9(04).
+               10  CORR-NEW-MONTH          PIC 9(02).
+               10  CORR-NEW-DAY            PIC 9(02).
+           05  CORR-NEW-TIME.
+               10  CORR-NEW-HOUR           PIC 9(02).
+               10  CORR-NEW-MIN            PIC 9(02).
+               10  CORR-NEW-SEC            PIC 9(02).
+           05  CORR-NEW-TYPE               PIC X(01).
+           05  CORR-RUN-DATE.
+               10  CORR-RUN-YEAR           PIC 9(04).
+               10  CORR-RUN-MONTH          PIC 9(02).
+               10  CORR-RUN-DAY            PIC 9(02).
+           05  CORR-RUN-TIME.
+               10  CORR-RUN-HOUR           PIC 9(02).
+               10  CORR-RUN-MIN            PIC 9(02).
+               10  CORR-RUN-SEC            PIC 9(02).
+           05  FILLER                      PIC X(10).
