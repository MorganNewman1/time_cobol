@@ -0,0 +1,44 @@
+      *****************************************************************
+      *  CHECKPNT.CPY
+      *
+      *  RECORD LAYOUT FOR THE NIGHTLY BATCH CHECKPOINT FILE (DDNAME
+      *  CHECKFIL).  ONE RECORD IS APPENDED BY EACH STAGE OF THE
+      *  NIGHTLY TIME AND ATTENDANCE RUN (EXTRACT, VALIDATE, REPORT)
+      *  WHEN THAT STAGE FINISHES FOR THE DAY.  ON RESTART, A STAGE
+      *  READS THIS FILE FIRST AND SKIPS ITSELF IF ITS OWN CHECKPOINT
+      *  FOR TODAY IS ALREADY COMPLETE, SO A RERUN OF THE JOB PICKS UP
+      *  AT THE STAGE THAT ABENDED RATHER THAN FROM THE BEGINNING.
+      *
+      *  MODIFICATION HISTORY
+      *      2026-08-09  RJH  INITIAL VERSION.
+      *      2026-08-09  RJH  ADDED CHK-LAST-PUNCH-DATE/TIME, SET ON
+      *                       THE EXTRACT STAGE'S CHECKPOINT, SO THE
+      *                       EXTRACT STEP KNOWS HOW FAR INTO THE
+      *                       PUNCH FILE THE LAST SUCCESSFUL RUN GOT
+      *                       AND ONLY SORTS PUNCHES NEWER THAN THAT.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHK-RUN-DATE.
+               10  CHK-RUN-YEAR            PIC 9(04).
+               10  CHK-RUN-MONTH           PIC 9(02).
+               10  CHK-RUN-DAY             PIC 9(02).
+           05  CHK-STAGE-NAME              PIC X(08).
+               88  CHK-STAGE-EXTRACT           VALUE 'EXTRACT '.
+               88  CHK-STAGE-VALIDATE          VALUE 'VALIDATE'.
+               88  CHK-STAGE-REPORT            VALUE 'REPORT  '.
+           05  CHK-STATUS                  PIC X(01).
+               88  CHK-COMPLETE                VALUE 'C'.
+               88  CHK-FAILED                  VALUE 'E'.
+           05  CHK-RUN-TIME.
+               10  CHK-HOUR                PIC 9(02).
+               10  CHK-MIN                 PIC 9(02).
+               10  CHK-SEC                 PIC 9(02).
+           05  CHK-LAST-PUNCH-DATE.
+               10  CHK-LAST-PUNCH-YEAR     PIC 9(04).
+               10  CHK-LAST-PUNCH-MONTH    PIC 9(02).
+               10  CHK-LAST-PUNCH-DAY      PIC 9(02).
+           05  CHK-LAST-PUNCH-TIME.
+               10  CHK-LAST-PUNCH-HOUR     PIC 9(02).
+               10  CHK-LAST-PUNCH-MIN      PIC 9(02).
+               10  CHK-LAST-PUNCH-SEC      PIC 9(02).
+           05  FILLER                      PIC X(06).
