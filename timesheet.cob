@@ -0,0 +1,584 @@
+000100 IDENTIFICATION DIVISION.
+000110*
+000120 PROGRAM-ID. TIMESHEET.
+000130 AUTHOR. R J HENDERSON.
+000140 INSTALLATION. PAYROLL SYSTEMS.
+000150 DATE-WRITTEN. 2026-08-09.
+000160 DATE-COMPILED.
+000170*****************************************************************
+000180*  NIGHTLY TIMESHEET / HOURS-WORKED REPORT.
+000190*  THE REPORT STEP OF THE NIGHTLY BATCH RUN.  READS THE SORTED
+000200*  WORK-PUNCH-FILE PRODUCED BY THE PUNCHEXT EXTRACT STEP AND
+000210*  CHECKED BY THE PUNCHVAL VALIDATE STEP, PAIRS EACH IN PUNCH
+000220*  WITH THE NEXT OUT PUNCH ON THE SAME DAY, AND PRINTS HOURS
+000230*  WORKED PER EMPLOYEE PER DAY PLUS A WEEKLY-TOTAL LINE PER
+000240*  EMPLOYEE.  ANY DAY OVER 8 HOURS IS FLAGGED AS OVERTIME.
+000250*****************************************************************
+000260*  MODIFICATION HISTORY
+000270*      DATE       INIT  DESCRIPTION
+000280*      ---------- ----  -----------------------------------------
+000290*      2026-08-09 RJH   ORIGINAL PROGRAM.
+000300*      2026-08-09 RJH   WIDENED THE SORT AND WORK RECORD YEAR
+000310*                       FIELDS, AND THE PENDING-IN DATE HOLD
+000320*                       AREA, TO 4 DIGITS TO MATCH PUNCHREC.
+000330*      2026-08-09 RJH   MOVED THE SORT OF THE PUNCH FILE OUT TO
+000340*                       THE NEW PUNCHEXT EXTRACT STEP -- THIS
+000350*                       PROGRAM NOW READS THE ALREADY-SORTED
+000360*                       WORK-PUNCH-FILE DIRECTLY.  ADDED A
+000370*                       CHECKPOINT CHECK SO A JOB RESTART SKIPS
+000380*                       THE REPORT IF IT ALREADY COMPLETED TODAY.
+000390*      2026-08-09 RJH   ADDED THE PAYROLL-EXTRACT-FILE WRITE-UP
+000400*                       SO PAYROLL DOESN'T HAVE TO RETYPE TOTALS
+000410*                       OFF THE PRINTED REPORT.
+000420*      2026-08-09 RJH   CLASSIFIED EACH HOUR OF A SHIFT INTO A
+000430*                       DAY/EVENING/NIGHT BAND AND ADDED A NIGHT
+000440*                       SHIFT DIFFERENTIAL PREMIUM TO THE REPORT
+000450*                       AND THE PAYROLL EXTRACT.
+000460*****************************************************************
+000470*
+000480 ENVIRONMENT DIVISION.
+000490*
+000500 INPUT-OUTPUT SECTION.
+000510 FILE-CONTROL.
+000520     SELECT WORK-PUNCH-FILE ASSIGN TO "PUNCHSEQ"
+000530         ORGANIZATION IS SEQUENTIAL
+000540         ACCESS MODE IS SEQUENTIAL
+000550         FILE STATUS IS WS-WORK-FILE-STATUS.
+000560*
+000570     SELECT REPORT-FILE ASSIGN TO "TIMEREPT"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-REPORT-FILE-STATUS.
+000600*
+000610     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKFIL"
+000620         ORGANIZATION IS SEQUENTIAL
+000630         ACCESS MODE IS SEQUENTIAL
+000640         FILE STATUS IS WS-CHECK-FILE-STATUS.
+000650*
+000660     SELECT PAYROLL-EXTRACT-FILE ASSIGN TO "PAYEXTR"
+000670         ORGANIZATION IS SEQUENTIAL
+000680         ACCESS MODE IS SEQUENTIAL
+000690         FILE STATUS IS WS-PAYEXT-FILE-STATUS.
+000700*
+000710 DATA DIVISION.
+000720*
+000730 FILE SECTION.
+000740*
+000750 FD  WORK-PUNCH-FILE
+000760     RECORDING MODE IS F.
+000770     COPY PUNCHREC REPLACING LEADING ==PUNCH== BY ==WORK==.
+000950*
+000960 FD  REPORT-FILE
+000970     RECORDING MODE IS F.
+000980 01  REPORT-RECORD                   PIC X(80).
+000990*
+001000 FD  CHECKPOINT-FILE
+001010     RECORDING MODE IS F.
+001020     COPY CHECKPNT.
+001030*
+001040 FD  PAYROLL-EXTRACT-FILE
+001050     RECORDING MODE IS F.
+001060     COPY PAYEXTR.
+001070*
+001080 WORKING-STORAGE SECTION.
+001090*
+001100*    FILE STATUS SWITCHES
+001110*
+001120 77  WS-WORK-FILE-STATUS          PIC X(02) VALUE SPACES.
+001130     88  WS-WORK-FILE-OK                    VALUE '00'.
+001140 77  WS-REPORT-FILE-STATUS        PIC X(02) VALUE SPACES.
+001150     88  WS-REPORT-FILE-OK                  VALUE '00'.
+001160 77  WS-CHECK-FILE-STATUS         PIC X(02) VALUE SPACES.
+001170     88  WS-CHECK-FILE-OK                   VALUE '00'.
+001180     88  WS-CHECK-FILE-NOT-FOUND            VALUE '35'.
+001190 77  WS-PAYEXT-FILE-STATUS        PIC X(02) VALUE SPACES.
+001200     88  WS-PAYEXT-FILE-OK                  VALUE '00'.
+001210*
+001220 77  WS-WORK-EOF-SW               PIC X(01) VALUE 'N'.
+001230     88  WS-WORK-EOF                        VALUE 'Y'.
+001240 77  WS-CHECK-EOF-SW              PIC X(01) VALUE 'N'.
+001250     88  WS-CHECK-EOF                       VALUE 'Y'.
+001260*
+001270*    STAGE COMPLETION SWITCH FOR RESTART PROCESSING
+001280*
+001290 77  WS-STAGE-DONE-SW              PIC X(01) VALUE 'N'.
+001300     88  WS-STAGE-ALREADY-DONE               VALUE 'Y'.
+001310*
+001320*    SYSTEM DATE AND TIME AS RETURNED BY THE OPERATING SYSTEM
+001330*
+001340 01  CURRENT-DATE                  PIC 9(08).
+001350 01  CURRENT-TIME                  PIC 9(08).
+001360*
+001370 01  FORMATTED-DATE.
+001380     05  FORM-YEAR                  PIC 9(04).
+001390     05  FORM-MONTH                 PIC 9(02).
+001400     05  FORM-DAY                   PIC 9(02).
+001410*
+001420 01  FORMATTED-TIME.
+001430     05  FORM-HOUR                  PIC 9(02).
+001440     05  FORM-MIN                   PIC 9(02).
+001450     05  FORM-SEC                   PIC 9(02).
+001460*
+001470*    PENDING IN-PUNCH CARRIED FORWARD WHILE LOOKING FOR ITS
+001480*    MATCHING OUT-PUNCH
+001490*
+001500 01  WS-PENDING-IN-SW              PIC X(01) VALUE 'N'.
+001510     88  WS-PENDING-IN-EXISTS                VALUE 'Y'.
+001520 01  WS-PENDING-EMPLOYEE-ID        PIC X(05) VALUE SPACES.
+001530 01  WS-PENDING-DATE.
+001540     05  WS-PENDING-YEAR            PIC 9(04).
+001550     05  WS-PENDING-MONTH           PIC 9(02).
+001560     05  WS-PENDING-DAY             PIC 9(02).
+001570 01  WS-PENDING-SECONDS            PIC 9(07) VALUE 0.
+001580*
+001590*    LAST PUNCH DATE SEEN FOR THE CURRENT EMPLOYEE, USED AS THE
+001600*    PAY-PERIOD-ENDING DATE ON THE PAYROLL EXTRACT RECORD
+001610*
+001620 01  WS-LAST-WORK-DATE.
+001630     05  WS-LAST-YEAR               PIC 9(04).
+001640     05  WS-LAST-MONTH              PIC 9(02).
+001650     05  WS-LAST-DAY                PIC 9(02).
+001660*
+001670*    HOURS-WORKED ARITHMETIC
+001680*
+001690 01  WS-IN-SECONDS                 PIC 9(07).
+001700 01  WS-OUT-SECONDS                PIC 9(07).
+001710 01  WS-ELAPSED-SECONDS            PIC S9(07).
+001720 01  WS-DAILY-HOURS                PIC 9(03)V99 VALUE 0.
+001730 01  WS-EMP-WEEKLY-HOURS           PIC 9(05)V99 VALUE 0.
+001740 01  WS-EMP-WEEKLY-OT-HOURS        PIC 9(05)V99 VALUE 0.
+001750 01  WS-PREV-EMPLOYEE-ID           PIC X(05) VALUE SPACES.
+001760 01  WS-OVERTIME-TAG               PIC X(11) VALUE SPACES.
+001770*
+001780*    SHIFT-BAND CLASSIFICATION AND NIGHT SHIFT DIFFERENTIAL.
+001790*    HOURS ARE PRORATED BY ELAPSED SECONDS WITHIN EACH BAND --
+001800*    DAY 0600-1359, EVENING 1400-2159, NIGHT 2200-0559 -- RATHER
+001810*    THAN COUNTED BY WHOLE CLOCK HOUR, SO A SHIFT THAT STARTS AND
+001820*    ENDS INSIDE ONE CLOCK HOUR, OR CROSSES A BAND BOUNDARY
+001830*    PARTWAY THROUGH AN HOUR, STILL FOOTS TO THE ACTUAL ELAPSED
+001840*    TIME.  THE DIFFERENTIAL RATE IS THE PREMIUM PORTION PAID ON
+001850*    TOP OF THE STRAIGHT-TIME RATE FOR EACH NIGHT-BAND HOUR.
+001860*
+001870 77  WS-NIGHT-DIFF-RATE            PIC V99 VALUE 0.15.
+001880*
+001890*    SECONDS-OF-DAY BOUNDARIES OF THE THREE SHIFT BANDS.  NIGHT
+001900*    IS SPLIT INTO A LATE SUB-BAND (2200-2400) AND AN EARLY
+001910*    SUB-BAND (0000-0600) SINCE IT WRAPS PAST MIDNIGHT ON THE
+001920*    24-HOUR CLOCK; BOTH SUB-BANDS ACCUMULATE INTO THE SAME
+001930*    NIGHT-SECONDS TOTAL.
+001940 77  WS-BAND-LO                    PIC 9(05) VALUE 0.
+001950 77  WS-BAND-HI                    PIC 9(05) VALUE 0.
+001960 77  WS-OVERLAP-LO                 PIC 9(05) VALUE 0.
+001970 77  WS-OVERLAP-HI                 PIC 9(05) VALUE 0.
+001980 77  WS-OVERLAP-SECONDS            PIC S9(05) VALUE 0.
+001990 01  WS-SHIFT-DAY-SECONDS          PIC 9(05) VALUE 0.
+002000 01  WS-SHIFT-EVENING-SECONDS      PIC 9(05) VALUE 0.
+002010 01  WS-SHIFT-NIGHT-SECONDS        PIC 9(05) VALUE 0.
+002020 01  WS-SHIFT-DAY-HOURS            PIC 9(03)V99 VALUE 0.
+002030 01  WS-SHIFT-EVENING-HOURS        PIC 9(03)V99 VALUE 0.
+002040 01  WS-SHIFT-NIGHT-HOURS          PIC 9(03)V99 VALUE 0.
+002050 01  WS-SHIFT-NIGHT-DIFF-HOURS     PIC 9(03)V99 VALUE 0.
+002060 01  WS-EMP-WEEKLY-NIGHT-DIFF-HRS  PIC 9(05)V99 VALUE 0.
+002070*
+002080*    REPORT PRINT LINES
+002090*
+002100 01  WS-HEADING-LINE-1.
+002110     05  FILLER                     PIC X(20) VALUE SPACES.
+002120     05  FILLER                     PIC X(40)
+002130             VALUE "DAILY TIMESHEET / HOURS-WORKED REPORT".
+002140 01  WS-HEADING-LINE-2.
+002150     05  FILLER                     PIC X(05) VALUE "EMP  ".
+002160     05  FILLER                     PIC X(11) VALUE "DATE".
+002170     05  FILLER                     PIC X(11) VALUE "HOURS".
+002180     05  FILLER                     PIC X(11) VALUE "FLAG".
+002190     05  FILLER                     PIC X(11) VALUE "NITE DIFF".
+002200 01  WS-DETAIL-LINE.
+002210     05  DL-EMPLOYEE-ID             PIC X(05).
+002220     05  FILLER                     PIC X(02) VALUE SPACES.
+002230     05  DL-DATE                    PIC X(10).
+002240     05  FILLER                     PIC X(03) VALUE SPACES.
+002250     05  DL-HOURS                   PIC ZZZ.99.
+002260     05  FILLER                     PIC X(03) VALUE SPACES.
+002270     05  DL-FLAG                    PIC X(11).
+002280     05  DL-NIGHT-DIFF-HOURS        PIC ZZ.99.
+002290 01  WS-WEEKLY-TOTAL-LINE.
+002300     05  FILLER                     PIC X(05) VALUE SPACES.
+002310     05  FILLER                PIC X(13) VALUE "WEEKLY-TOTAL".
+002320     05  WT-EMPLOYEE-ID             PIC X(05).
+002330     05  FILLER                     PIC X(02) VALUE SPACES.
+002340     05  WT-HOURS                   PIC ZZZZ9.99.
+002350     05  FILLER                     PIC X(03) VALUE SPACES.
+002360     05  WT-OT-HOURS                PIC ZZZZ9.99.
+002370     05  FILLER                     PIC X(03) VALUE SPACES.
+002380     05  WT-NIGHT-DIFF-HOURS        PIC ZZZZ9.99.
+002390 01  WS-BLANK-LINE                 PIC X(80) VALUE SPACES.
+002400*
+002410 PROCEDURE DIVISION.
+002420*
+002430 0000-MAINLINE.
+002440     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002450     IF NOT WS-STAGE-ALREADY-DONE
+002460         PERFORM 2000-PROCESS-PUNCHES THRU 2000-EXIT
+002470         PERFORM 9000-WRITE-CHECKPOINT THRU 9000-EXIT
+002480     END-IF
+002490     PERFORM 9999-TERMINATE THRU 9999-EXIT
+002500     STOP RUN.
+002510*
+002520*****************************************************************
+002530*  1000-INITIALIZE - GET THE SYSTEM DATE, CHECK WHETHER TODAY'S
+002540*  REPORT ALREADY RAN, AND IF NOT OPEN THE WORK AND REPORT FILES
+002550*  AND PRINT HEADINGS.
+002560*****************************************************************
+002570 1000-INITIALIZE.
+002580     ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+002590     ACCEPT CURRENT-TIME FROM TIME
+002600     MOVE CURRENT-DATE(1:4) TO FORM-YEAR
+002610     MOVE CURRENT-DATE(5:2) TO FORM-MONTH
+002620     MOVE CURRENT-DATE(7:2) TO FORM-DAY
+002630     MOVE CURRENT-TIME(1:2) TO FORM-HOUR
+002640     MOVE CURRENT-TIME(3:2) TO FORM-MIN
+002650     MOVE CURRENT-TIME(5:2) TO FORM-SEC
+002660     PERFORM 1100-CHECK-CHECKPOINT THRU 1100-EXIT
+002670     IF WS-STAGE-ALREADY-DONE
+002680         GO TO 1000-EXIT
+002690     END-IF
+002700     OPEN INPUT WORK-PUNCH-FILE
+002710     OPEN OUTPUT REPORT-FILE
+002720     OPEN OUTPUT PAYROLL-EXTRACT-FILE
+002730     IF NOT WS-WORK-FILE-OK OR NOT WS-REPORT-FILE-OK
+002740             OR NOT WS-PAYEXT-FILE-OK
+002750         DISPLAY "TIMESHEET - UNABLE TO OPEN WORK OR REPORT FILE"
+002760         MOVE 16 TO RETURN-CODE
+002770         GO TO 1000-EXIT
+002780     END-IF
+002790     WRITE REPORT-RECORD FROM WS-HEADING-LINE-1
+002800     WRITE REPORT-RECORD FROM WS-HEADING-LINE-2
+002810     WRITE REPORT-RECORD FROM WS-BLANK-LINE
+002820     PERFORM 8100-READ-WORK-PUNCH THRU 8100-EXIT.
+002830 1000-EXIT.
+002840     EXIT.
+002850*
+002860*****************************************************************
+002870*  1100-CHECK-CHECKPOINT - SCAN THE CHECKPOINT FILE FOR A
+002880*  COMPLETED REPORT RECORD FOR TODAY.
+002890*****************************************************************
+002900 1100-CHECK-CHECKPOINT.
+002910     MOVE 'N' TO WS-STAGE-DONE-SW
+002920     MOVE 'N' TO WS-CHECK-EOF-SW
+002930     OPEN INPUT CHECKPOINT-FILE
+002940     IF NOT WS-CHECK-FILE-NOT-FOUND
+002950         PERFORM UNTIL WS-CHECK-EOF
+002960             READ CHECKPOINT-FILE
+002970                 AT END
+002980                     MOVE 'Y' TO WS-CHECK-EOF-SW
+002990                 NOT AT END
+003000                     IF CHK-RUN-YEAR = FORM-YEAR
+003010                             AND CHK-RUN-MONTH = FORM-MONTH
+003020                             AND CHK-RUN-DAY = FORM-DAY
+003030                             AND CHK-STAGE-REPORT
+003040                             AND CHK-COMPLETE
+003050                         MOVE 'Y' TO WS-STAGE-DONE-SW
+003060                     END-IF
+003070             END-READ
+003080         END-PERFORM
+003090         CLOSE CHECKPOINT-FILE
+003100     END-IF
+003110     IF WS-STAGE-ALREADY-DONE
+003120         DISPLAY "TIMESHEET - REPORT ALREADY COMPLETE FOR TODAY"
+003130     END-IF.
+003140 1100-EXIT.
+003150     EXIT.
+003160*
+003170*****************************************************************
+003180*  2000-PROCESS-PUNCHES - PAIR IN/OUT PUNCHES PER EMPLOYEE PER
+003190*  DAY AND PRINT DETAIL AND WEEKLY-TOTAL LINES.
+003200*****************************************************************
+003210 2000-PROCESS-PUNCHES.
+003220     PERFORM UNTIL WS-WORK-EOF
+003230         IF WORK-EMPLOYEE-ID NOT = WS-PREV-EMPLOYEE-ID
+003240                 AND WS-PREV-EMPLOYEE-ID NOT = SPACES
+003250             PERFORM 5000-PRINT-WEEKLY-TOTAL THRU 5000-EXIT
+003260         END-IF
+003270         IF WORK-RECORD-ORIGINAL OR WORK-RECORD-CORRECTION
+003280             IF WORK-TYPE-IN
+003290                 PERFORM 3000-SAVE-PENDING-IN THRU 3000-EXIT
+003300             ELSE
+003310                 IF WORK-TYPE-OUT
+003320                     PERFORM 4000-MATCH-OUT-PUNCH THRU 4000-EXIT
+003330                 END-IF
+003340             END-IF
+003350         END-IF
+003360         MOVE WORK-DATE TO WS-LAST-WORK-DATE
+003370         MOVE WORK-EMPLOYEE-ID TO WS-PREV-EMPLOYEE-ID
+003380         PERFORM 8100-READ-WORK-PUNCH THRU 8100-EXIT
+003390     END-PERFORM
+003400     IF WS-PREV-EMPLOYEE-ID NOT = SPACES
+003410         PERFORM 5000-PRINT-WEEKLY-TOTAL THRU 5000-EXIT
+003420     END-IF.
+003430 2000-EXIT.
+003440     EXIT.
+003450*
+003460*****************************************************************
+003470*  3000-SAVE-PENDING-IN - REMEMBER AN IN PUNCH UNTIL ITS
+003480*  MATCHING OUT PUNCH IS FOUND.
+003490*****************************************************************
+003500 3000-SAVE-PENDING-IN.
+003510     MOVE 'Y' TO WS-PENDING-IN-SW
+003520     MOVE WORK-EMPLOYEE-ID TO WS-PENDING-EMPLOYEE-ID
+003530     MOVE WORK-YEAR TO WS-PENDING-YEAR
+003540     MOVE WORK-MONTH TO WS-PENDING-MONTH
+003550     MOVE WORK-DAY TO WS-PENDING-DAY
+003570     COMPUTE WS-PENDING-SECONDS =
+003580         (WORK-HOUR * 3600) + (WORK-MIN * 60) + WORK-SEC.
+003590 3000-EXIT.
+003600     EXIT.
+003610*
+003620*****************************************************************
+003630*  4000-MATCH-OUT-PUNCH - IF A PENDING IN PUNCH EXISTS FOR THE
+003640*  SAME EMPLOYEE AND DAY, COMPUTE HOURS WORKED AND PRINT THE
+003650*  DETAIL LINE.  AN OUT PUNCH WITH NO MATCHING IN IS IGNORED.
+003660*****************************************************************
+003670 4000-MATCH-OUT-PUNCH.
+003680     IF WS-PENDING-IN-EXISTS
+003690             AND WS-PENDING-EMPLOYEE-ID = WORK-EMPLOYEE-ID
+003700             AND WS-PENDING-YEAR = WORK-YEAR
+003710             AND WS-PENDING-MONTH = WORK-MONTH
+003720             AND WS-PENDING-DAY = WORK-DAY
+003730         COMPUTE WS-OUT-SECONDS =
+003740             (WORK-HOUR * 3600) + (WORK-MIN * 60) + WORK-SEC
+003750         COMPUTE WS-ELAPSED-SECONDS =
+003760             WS-OUT-SECONDS - WS-PENDING-SECONDS
+003770         IF WS-ELAPSED-SECONDS > 0
+003780             COMPUTE WS-DAILY-HOURS ROUNDED =
+003790                 WS-ELAPSED-SECONDS / 3600
+003800             PERFORM 4200-CLASSIFY-SHIFT-HOURS THRU 4200-EXIT
+003810             MOVE SPACES TO WS-OVERTIME-TAG
+003820             IF WS-DAILY-HOURS > 8.00
+003830                 MOVE "OVERTIME" TO WS-OVERTIME-TAG
+003840                 ADD WS-DAILY-HOURS TO WS-EMP-WEEKLY-HOURS
+003850                 COMPUTE WS-EMP-WEEKLY-OT-HOURS =
+003860                     WS-EMP-WEEKLY-OT-HOURS
+003870                         + WS-DAILY-HOURS - 8.00
+003880             ELSE
+003890                 ADD WS-DAILY-HOURS TO WS-EMP-WEEKLY-HOURS
+003900             END-IF
+003910             ADD WS-SHIFT-NIGHT-DIFF-HOURS
+003920                 TO WS-EMP-WEEKLY-NIGHT-DIFF-HRS
+003930             MOVE WORK-EMPLOYEE-ID TO DL-EMPLOYEE-ID
+003940             STRING WORK-YEAR    DELIMITED BY SIZE
+003950                    "-"          DELIMITED BY SIZE
+003960                    WORK-MONTH   DELIMITED BY SIZE
+003970                    "-"          DELIMITED BY SIZE
+003980                    WORK-DAY     DELIMITED BY SIZE
+003990                 INTO DL-DATE
+004000             MOVE WS-DAILY-HOURS TO DL-HOURS
+004010             MOVE WS-SHIFT-NIGHT-DIFF-HOURS TO DL-NIGHT-DIFF-HOURS
+004020             MOVE WS-OVERTIME-TAG TO DL-FLAG
+004030             WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+004040         END-IF
+004050         MOVE 'N' TO WS-PENDING-IN-SW
+004060     END-IF.
+004070 4000-EXIT.
+004080     EXIT.
+004090*
+004100*****************************************************************
+004110*  4200-CLASSIFY-SHIFT-HOURS - PRORATE THE JUST-ENDED SHIFT'S
+004120*  ELAPSED SECONDS ACROSS THE DAY, EVENING AND NIGHT BANDS AND
+004130*  FIGURE THE NIGHT SHIFT DIFFERENTIAL PREMIUM ON THE NIGHT-BAND
+004140*  HOURS.
+004150*****************************************************************
+004160 4200-CLASSIFY-SHIFT-HOURS.
+004170     MOVE 0 TO WS-SHIFT-DAY-SECONDS
+004180     MOVE 0 TO WS-SHIFT-EVENING-SECONDS
+004190     MOVE 0 TO WS-SHIFT-NIGHT-SECONDS
+004200     MOVE 0 TO WS-SHIFT-NIGHT-DIFF-HOURS
+004210     PERFORM 4210-CLASSIFY-DAY-BAND THRU 4210-EXIT
+004220     PERFORM 4220-CLASSIFY-EVENING-BAND THRU 4220-EXIT
+004230     PERFORM 4230-CLASSIFY-NIGHT-LATE-BAND THRU 4230-EXIT
+004240     PERFORM 4240-CLASSIFY-NIGHT-EARLY-BAND THRU 4240-EXIT
+004250     COMPUTE WS-SHIFT-DAY-HOURS ROUNDED =
+004260         WS-SHIFT-DAY-SECONDS / 3600
+004270     COMPUTE WS-SHIFT-EVENING-HOURS ROUNDED =
+004280         WS-SHIFT-EVENING-SECONDS / 3600
+004290     COMPUTE WS-SHIFT-NIGHT-HOURS ROUNDED =
+004300         WS-SHIFT-NIGHT-SECONDS / 3600
+004310     COMPUTE WS-SHIFT-NIGHT-DIFF-HOURS ROUNDED =
+004320         WS-SHIFT-NIGHT-HOURS * WS-NIGHT-DIFF-RATE.
+004330 4200-EXIT.
+004340     EXIT.
+004350*
+004360*****************************************************************
+004370*  4210-CLASSIFY-DAY-BAND - ADD THE SHIFT'S OVERLAP WITH THE
+004380*  DAY BAND (0600-1359) TO THE DAY-SECONDS ACCUMULATOR.
+004390*****************************************************************
+004400 4210-CLASSIFY-DAY-BAND.
+004410     MOVE 21600 TO WS-BAND-LO
+004420     MOVE 50400 TO WS-BAND-HI
+004430     PERFORM 4290-COMPUTE-BAND-OVERLAP THRU 4290-EXIT
+004440     ADD WS-OVERLAP-SECONDS TO WS-SHIFT-DAY-SECONDS.
+004450 4210-EXIT.
+004460     EXIT.
+004470*
+004480*****************************************************************
+004490*  4220-CLASSIFY-EVENING-BAND - ADD THE SHIFT'S OVERLAP WITH THE
+004500*  EVENING BAND (1400-2159) TO THE EVENING-SECONDS ACCUMULATOR.
+004510*****************************************************************
+004520 4220-CLASSIFY-EVENING-BAND.
+004530     MOVE 50400 TO WS-BAND-LO
+004540     MOVE 79200 TO WS-BAND-HI
+004550     PERFORM 4290-COMPUTE-BAND-OVERLAP THRU 4290-EXIT
+004560     ADD WS-OVERLAP-SECONDS TO WS-SHIFT-EVENING-SECONDS.
+004570 4220-EXIT.
+004580     EXIT.
+004590*
+004600*****************************************************************
+004610*  4230-CLASSIFY-NIGHT-LATE-BAND - ADD THE SHIFT'S OVERLAP WITH
+004620*  THE LATE HALF OF THE NIGHT BAND (2200-2400) TO THE
+004630*  NIGHT-SECONDS ACCUMULATOR.
+004640*****************************************************************
+004650 4230-CLASSIFY-NIGHT-LATE-BAND.
+004660     MOVE 79200 TO WS-BAND-LO
+004670     MOVE 86400 TO WS-BAND-HI
+004680     PERFORM 4290-COMPUTE-BAND-OVERLAP THRU 4290-EXIT
+004690     ADD WS-OVERLAP-SECONDS TO WS-SHIFT-NIGHT-SECONDS.
+004700 4230-EXIT.
+004710     EXIT.
+004720*
+004730*****************************************************************
+004740*  4240-CLASSIFY-NIGHT-EARLY-BAND - ADD THE SHIFT'S OVERLAP WITH
+004750*  THE EARLY HALF OF THE NIGHT BAND (0000-0600) TO THE
+004760*  NIGHT-SECONDS ACCUMULATOR.  THE SAME-DAY IN/OUT PAIRING MEANS
+004770*  A SHIFT NEVER ACTUALLY REACHES THIS BAND TODAY, BUT IT IS KEPT
+004780*  SYMMETRIC WITH THE LATE SUB-BAND SO THE BAND BOUNDARIES STAY
+004790*  TOGETHER IN ONE PLACE IF SAME-DAY PAIRING IS EVER LIFTED.
+004800*****************************************************************
+004810 4240-CLASSIFY-NIGHT-EARLY-BAND.
+004820     MOVE 0 TO WS-BAND-LO
+004830     MOVE 21600 TO WS-BAND-HI
+004840     PERFORM 4290-COMPUTE-BAND-OVERLAP THRU 4290-EXIT
+004850     ADD WS-OVERLAP-SECONDS TO WS-SHIFT-NIGHT-SECONDS.
+004860 4240-EXIT.
+004870     EXIT.
+004880*
+004890*****************************************************************
+004900*  4290-COMPUTE-BAND-OVERLAP - CLIP THE JUST-ENDED SHIFT'S
+004910*  (WS-PENDING-SECONDS, WS-OUT-SECONDS) INTERVAL TO THE BAND
+004920*  BOUNDARY (WS-BAND-LO, WS-BAND-HI) AND RETURN THE OVERLAPPING
+004930*  NUMBER OF SECONDS IN WS-OVERLAP-SECONDS (ZERO IF NONE).
+004940*****************************************************************
+004950 4290-COMPUTE-BAND-OVERLAP.
+004960     IF WS-PENDING-SECONDS > WS-BAND-LO
+004970         MOVE WS-PENDING-SECONDS TO WS-OVERLAP-LO
+004980     ELSE
+004990         MOVE WS-BAND-LO TO WS-OVERLAP-LO
+005000     END-IF
+005010     IF WS-OUT-SECONDS < WS-BAND-HI
+005020         MOVE WS-OUT-SECONDS TO WS-OVERLAP-HI
+005030     ELSE
+005040         MOVE WS-BAND-HI TO WS-OVERLAP-HI
+005050     END-IF
+005060     IF WS-OVERLAP-HI > WS-OVERLAP-LO
+005070         COMPUTE WS-OVERLAP-SECONDS =
+005080             WS-OVERLAP-HI - WS-OVERLAP-LO
+005090     ELSE
+005100         MOVE 0 TO WS-OVERLAP-SECONDS
+005110     END-IF.
+005120 4290-EXIT.
+005130     EXIT.
+005140*
+005150*****************************************************************
+005160*  5000-PRINT-WEEKLY-TOTAL - PRINT THE ACCUMULATED WEEKLY TOTAL
+005170*  FOR THE EMPLOYEE WHOSE DETAIL LINES JUST ENDED AND RESET THE
+005180*  ACCUMULATORS FOR THE NEXT EMPLOYEE.
+005190*****************************************************************
+005200 5000-PRINT-WEEKLY-TOTAL.
+005210     MOVE WS-PREV-EMPLOYEE-ID TO WT-EMPLOYEE-ID
+005220     MOVE WS-EMP-WEEKLY-HOURS TO WT-HOURS
+005230     MOVE WS-EMP-WEEKLY-OT-HOURS TO WT-OT-HOURS
+005240     MOVE WS-EMP-WEEKLY-NIGHT-DIFF-HRS TO WT-NIGHT-DIFF-HOURS
+005250     WRITE REPORT-RECORD FROM WS-WEEKLY-TOTAL-LINE
+005260     WRITE REPORT-RECORD FROM WS-BLANK-LINE
+005270     PERFORM 6000-WRITE-PAYROLL-EXTRACT THRU 6000-EXIT
+005280     MOVE 0 TO WS-EMP-WEEKLY-HOURS
+005290     MOVE 0 TO WS-EMP-WEEKLY-OT-HOURS
+005300     MOVE 0 TO WS-EMP-WEEKLY-NIGHT-DIFF-HRS
+005310     MOVE 'N' TO WS-PENDING-IN-SW.
+005320 5000-EXIT.
+005330     EXIT.
+005340*
+005350*****************************************************************
+005360*  6000-WRITE-PAYROLL-EXTRACT - WRITE ONE FIXED-WIDTH RECORD TO
+005370*  THE PAYROLL-EXTRACT-FILE FOR THE EMPLOYEE WHOSE WEEKLY TOTAL
+005380*  JUST PRINTED, SPLITTING THE TOTAL HOURS INTO A REGULAR AND
+005390*  AN OVERTIME FIGURE FOR THE PAYROLL VENDOR'S IMPORT.
+005400*****************************************************************
+005410 6000-WRITE-PAYROLL-EXTRACT.
+005420     MOVE WS-PREV-EMPLOYEE-ID TO PE-EMPLOYEE-ID
+005430     MOVE WS-LAST-YEAR TO PE-YEAR
+005440     MOVE WS-LAST-MONTH TO PE-MONTH
+005450     MOVE WS-LAST-DAY TO PE-DAY
+005460     COMPUTE PE-REGULAR-HOURS =
+005470         WS-EMP-WEEKLY-HOURS - WS-EMP-WEEKLY-OT-HOURS
+005480     MOVE WS-EMP-WEEKLY-OT-HOURS TO PE-OVERTIME-HOURS
+005490     MOVE WS-EMP-WEEKLY-NIGHT-DIFF-HRS TO PE-NIGHT-DIFF-HOURS
+005500     WRITE PAYROLL-EXTRACT-RECORD.
+005510 6000-EXIT.
+005520     EXIT.
+005530*
+005540*****************************************************************
+005550*  8100-READ-WORK-PUNCH - READ THE NEXT SORTED PUNCH RECORD.
+005560*****************************************************************
+005570 8100-READ-WORK-PUNCH.
+005580     READ WORK-PUNCH-FILE
+005590         AT END
+005600             MOVE 'Y' TO WS-WORK-EOF-SW
+005610     END-READ.
+005620 8100-EXIT.
+005630     EXIT.
+005640*
+005650*****************************************************************
+005660*  9000-WRITE-CHECKPOINT - RECORD THAT THE REPORT STEP FINISHED
+005670*  FOR TODAY'S RUN, CREATING THE CHECKPOINT FILE ON FIRST USE.
+005680*****************************************************************
+005690 9000-WRITE-CHECKPOINT.
+005700     OPEN EXTEND CHECKPOINT-FILE
+005710     IF WS-CHECK-FILE-NOT-FOUND
+005720         OPEN OUTPUT CHECKPOINT-FILE
+005730         CLOSE CHECKPOINT-FILE
+005740         OPEN EXTEND CHECKPOINT-FILE
+005750     END-IF
+005760     IF NOT WS-CHECK-FILE-OK
+005770         DISPLAY "TIMESHEET - UNABLE TO OPEN CHECKPOINT-FILE"
+005780         MOVE 16 TO RETURN-CODE
+005790         GO TO 9000-EXIT
+005800     END-IF
+005810     MOVE FORM-YEAR TO CHK-RUN-YEAR
+005820     MOVE FORM-MONTH TO CHK-RUN-MONTH
+005830     MOVE FORM-DAY TO CHK-RUN-DAY
+005840     MOVE 'REPORT  ' TO CHK-STAGE-NAME
+005850     SET CHK-COMPLETE TO TRUE
+005860     MOVE FORM-HOUR TO CHK-HOUR
+005870     MOVE FORM-MIN TO CHK-MIN
+005880     MOVE FORM-SEC TO CHK-SEC
+005890     MOVE 0 TO CHK-LAST-PUNCH-YEAR
+005900     MOVE 0 TO CHK-LAST-PUNCH-MONTH
+005910     MOVE 0 TO CHK-LAST-PUNCH-DAY
+005920     MOVE 0 TO CHK-LAST-PUNCH-HOUR
+005930     MOVE 0 TO CHK-LAST-PUNCH-MIN
+005940     MOVE 0 TO CHK-LAST-PUNCH-SEC
+005950     WRITE CHECKPOINT-RECORD
+005960     CLOSE CHECKPOINT-FILE.
+005970 9000-EXIT.
+005980     EXIT.
+005990*
+006000*****************************************************************
+006010*  9999-TERMINATE - CLOSE FILES AND RETURN TO THE OPERATING
+006020*  SYSTEM.
+006030*****************************************************************
+006040 9999-TERMINATE.
+006050     IF NOT WS-STAGE-ALREADY-DONE
+006060         CLOSE WORK-PUNCH-FILE
+006070         CLOSE REPORT-FILE
+006080         CLOSE PAYROLL-EXTRACT-FILE
+006090     END-IF.
+006100 9999-EXIT.
+006110     EXIT.
