@@ -0,0 +1,76 @@
+//TIMEBATC JOB (ACCTNO),'PAYROLL NIGHTLY',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//*  NIGHTLY TIME AND ATTENDANCE BATCH RUN.
+//*
+//*  STEP EXTRACT  - SORTS THE DAY'S TIME-PUNCH-FILE INTO
+//*                  EMPLOYEE/DATE/TIME SEQUENCE (PUNCHEXT).
+//*  STEP VALIDATE - CHECKS THE SORTED PUNCHES FOR STRUCTURAL
+//*                  ERRORS BEFORE THEY REACH THE REPORT (PUNCHVAL).
+//*  STEP REPORT   - PRODUCES THE TIMESHEET / HOURS-WORKED REPORT
+//*                  (TIMESHEET).
+//*
+//*  EACH STEP WRITES A CHECKPOINT RECORD TO THE CHECKFIL DATA SET
+//*  WHEN IT COMPLETES.  IF THE JOB ABENDS PARTWAY THROUGH, RESUBMIT
+//*  THIS JOB (OR RESTART AT THE FAILING STEP WITH THE RESTART=
+//*  PARAMETER) -- ANY STEP THAT ALREADY WROTE TODAY'S CHECKPOINT
+//*  DETECTS IT ON ENTRY AND SKIPS ITSELF, SO THE RERUN PICKS UP
+//*  WHERE THE ABEND LEFT OFF INSTEAD OF REPROCESSING THE PUNCH
+//*  FILE FROM THE BEGINNING AND RISKING DUPLICATE REPORT LINES.
+//*
+//*  CHECKFIL IS ALLOCATED DISP=(MOD,CATLG,CATLG) IN EVERY STEP SO
+//*  THE VERY FIRST RUN OF THIS JOB CAN CREATE IT -- MOD ALLOCATES A
+//*  NEW DATA SET WHEN THE DSN ISN'T YET CATALOGED AND SIMPLY
+//*  POSITIONS AT THE END WHEN IT IS, MATCHING EACH STEP'S OWN
+//*  CREATE-ON-FIRST-USE OPEN LOGIC.
+//*
+//*  MODIFICATION HISTORY
+//*      2026-08-09  RJH  INITIAL VERSION.
+//*      2026-08-09  RJH  CHANGED CHECKFIL FROM DISP=SHR TO
+//*                       DISP=(MOD,CATLG,CATLG) IN ALL THREE STEPS --
+//*                       SHR REQUIRES THE DATA SET TO ALREADY EXIST
+//*                       AND CATALOGED, WHICH A NEVER-RUN-BEFORE JOB
+//*                       FAILS AT ALLOCATION BEFORE PUNCHEXT EVER
+//*                       GETS CONTROL TO CREATE IT.
+//*      2026-08-09  RJH  CHANGED PUNCHSEQ IN THE EXTRACT STEP FROM
+//*                       DISP=(NEW,CATLG,CATLG) TO
+//*                       DISP=(MOD,CATLG,CATLG) -- NEW REQUIRES THE
+//*                       DATA SET NOT ALREADY BE CATALOGED, WHICH
+//*                       EVERY RUN AFTER THE FIRST FAILS SINCE
+//*                       PUNCHEXT'S SORT CATALOGS IT ON SUCCESS. MOD
+//*                       ALLOCATES IT ON FIRST USE AND REUSES IT ON
+//*                       EVERY RUN AFTER, THE SAME WAY CHECKFIL DOES --
+//*                       THE SORT'S GIVING STILL OVERWRITES THE
+//*                       CONTENTS EACH RUN REGARDLESS OF DISP.
+//*****************************************************************
+//*
+//EXTRACT  EXEC PGM=PUNCHEXT
+//STEPLIB  DD DSN=PAYROLL.TIME.LOADLIB,DISP=SHR
+//TIMEPNCH DD DSN=PAYROLL.TIME.PUNCH,DISP=SHR
+//PUNCHSEQ DD DSN=PAYROLL.TIME.PUNCHSEQ,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(10,10)),UNIT=SYSDA
+//CHECKFIL DD DSN=PAYROLL.TIME.CHECKPT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//VALIDATE EXEC PGM=PUNCHVAL,COND=(0,NE,EXTRACT)
+//STEPLIB  DD DSN=PAYROLL.TIME.LOADLIB,DISP=SHR
+//PUNCHSEQ DD DSN=PAYROLL.TIME.PUNCHSEQ,DISP=SHR
+//VALERR   DD SYSOUT=*
+//CHECKFIL DD DSN=PAYROLL.TIME.CHECKPT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//REPORT   EXEC PGM=TIMESHEET,
+//         COND=((0,NE,EXTRACT),(0,NE,VALIDATE))
+//STEPLIB  DD DSN=PAYROLL.TIME.LOADLIB,DISP=SHR
+//PUNCHSEQ DD DSN=PAYROLL.TIME.PUNCHSEQ,DISP=SHR
+//TIMEREPT DD SYSOUT=*
+//CHECKFIL DD DSN=PAYROLL.TIME.CHECKPT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
