@@ -1,55 +1,378 @@
-       IDENTIFICATION DIVISION.
-       
-       PROGRAM-ID. timeout. 
-     
-       ENVIRONMENT DIVISION.
-     
-       INPUT-OUTPUT SECTION.
-     
-       DATA DIVISION.
-     
-       FILE SECTION.
-       
-       WORKING-STORAGE SECTION.
-           01 CURRENT-DATE        PIC IS  9(6).
-           01 CURRENT-TIME        PIC IS  9(8).
-           
-           01 FORMATTED-DATE.
-              5 FORM-YEAR    PIC 9(2).             
-              5 FILLER       PIC X VALUE '-'.
-              5 FORM-MONTH   PIC 9(2).
-              5 FILLER       PIC X VALUE '-'.
-              5 FORM-DAY     PIC 9(2).
-              
-           01 FORMATTED-TIME.
-              5 FORM-HOUR    PIC 9(2).             
-              5 FILLER       PIC X VALUE ':'.
-              5 FORM-MIN     PIC 9(2).
-              5 FILLER       PIC X VALUE ':'.
-              5 FORM-SEC     PIC 9(2).
-           
-       PROCEDURE DIVISION.
-       
-           ACCEPT CURRENT-DATE FROM DATE
-           ACCEPT CURRENT-TIME FROM TIME
-           
-           MOVE CURRENT-DATE(1:2) TO FORM-YEAR.
-           MOVE CURRENT-DATE(3:2) TO FORM-MONTH.
-           MOVE CURRENT-DATE(5:2) TO FORM-DAY.
-           
-           MOVE CURRENT-TIME(1:2) TO FORM-HOUR.
-           MOVE CURRENT-TIME(3:2) TO FORM-MIN.
-           MOVE CURRENT-TIME(5:2) TO FORM-SEC.
-           
-           DISPLAY "-------------------------------------".
-           DISPLAY "NOT FORMMATTED".
-           DISPLAY CURRENT-DATE.
-           DISPLAY CURRENT-TIME.
-           DISPLAY "-------------------------------------".
-           DISPLAY " ".
-           DISPLAY "-------------------------------------".
-           DISPLAY "FORMMATTED".
-           DISPLAY FORMATTED-DATE.
-           DISPLAY FORMATTED-TIME.
-           DISPLAY "-------------------------------------".
-           STOP RUN.  
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110*
+000120 PROGRAM-ID. TIMEOUT.
+000130 AUTHOR. R J HENDERSON.
+000140 INSTALLATION. PAYROLL SYSTEMS.
+000150 DATE-WRITTEN. 2024-01-15.
+000160 DATE-COMPILED.
+000170*****************************************************************
+000180*  TIME AND ATTENDANCE PUNCH-CLOCK CAPTURE PROGRAM.
+000190*  RECORDS EMPLOYEE CLOCK-IN AND CLOCK-OUT EVENTS TO THE
+000200*  TIME-PUNCH-FILE FOR DOWNSTREAM PAYROLL REPORTING.
+000210*****************************************************************
+000220*  MODIFICATION HISTORY
+000230*      DATE       INIT  DESCRIPTION
+000240*      ---------- ----  -----------------------------------------
+000250*      2024-01-15 RJH   ORIGINAL PROGRAM - DISPLAYS SYSTEM DATE
+000260*                       AND TIME ONLY.
+000270*      2026-08-09 RJH   WRITE PUNCH EVENTS TO TIME-PUNCH-FILE
+000280*                       INSTEAD OF JUST DISPLAYING THEM.
+000290*      2026-08-09 RJH   REJECT OUT-OF-SEQUENCE PUNCHES (IN-AFTER-
+000300*                       IN OR OUT-AFTER-OUT) BY CHECKING THE
+000310*                       EMPLOYEE'S LAST PUNCH ON FILE BEFORE
+000320*                       WRITING.  RETURN-CODE 20 ON REJECTION.
+000330*      2026-08-09 RJH   ACCEPT CURRENT-DATE AS A 4-DIGIT YEAR
+000340*                       (YYYYMMDD) SO FORM-YEAR NO LONGER WRAPS
+000350*                       THE CENTURY.
+000360*      2026-08-09 RJH   VALIDATE THE OPERATOR-ENTERED BADGE ID
+000370*                       AGAINST THE NEW EMPLOYEE-MASTER FILE
+000380*                       BEFORE THE SEQUENCE CHECK RUNS.  UNKNOWN
+000390*                       OR INACTIVE BADGES ARE REJECTED WITH
+000400*                       RETURN-CODE 24.
+000410*      2026-08-09 RJH   LOG EVERY PUNCH ATTEMPT, ACCEPTED OR
+000420*                       REJECTED, TO A NEW APPEND-ONLY AUDIT-LOG
+000430*                       FILE.
+000440*      2026-08-09 RJH   REJECT A PUNCH TYPE THAT IS NOT I OR O AT
+000450*                       ENTRY TIME INSTEAD OF WRITING IT STRAIGHT
+000460*                       TO THE TIME-PUNCH-FILE.  RETURN-CODE 32
+000470*                       ON REJECTION, LOGGED TO THE AUDIT-LOG
+000480*                       THE SAME AS ANY OTHER REJECTED PUNCH.
+000490*      2026-08-09 RJH   SKIP PUNCH-RECORD-VOID MARKERS IN THE
+000500*                       SEQUENCE SCAN -- A VOID MARKER CARRIES THE
+000510*                       TYPE OF THE PUNCH IT SUPERSEDES AND IS
+000520*                       APPENDED AFTER A CORRECTION'S OWN RECORD,
+000530*                       SO WITHOUT THIS IT COULD BE SEEN AS THE
+000540*                       EMPLOYEE'S LAST PUNCH IN PLACE OF THE
+000550*                       CORRECTED ONE.
+000560*****************************************************************
+000570*
+000580 ENVIRONMENT DIVISION.
+000590*
+000600 CONFIGURATION SECTION.
+000610 SPECIAL-NAMES.
+000620     CONSOLE IS CONSOLE.
+000630*
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT TIME-PUNCH-FILE ASSIGN TO "TIMEPNCH"
+000670         ORGANIZATION IS SEQUENTIAL
+000680         ACCESS MODE IS SEQUENTIAL
+000690         FILE STATUS IS WS-PUNCH-FILE-STATUS.
+000700*
+000710     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+000720         ORGANIZATION IS SEQUENTIAL
+000730         ACCESS MODE IS SEQUENTIAL
+000740         FILE STATUS IS WS-EMPMAST-FILE-STATUS.
+000750*
+000760     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000770         ORGANIZATION IS SEQUENTIAL
+000780         ACCESS MODE IS SEQUENTIAL
+000790         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000800*
+000810 DATA DIVISION.
+000820*
+000830 FILE SECTION.
+000840*
+000850 FD  TIME-PUNCH-FILE
+000860     RECORDING MODE IS F.
+000870     COPY PUNCHREC.
+000880*
+000890 FD  EMPLOYEE-MASTER
+000900     RECORDING MODE IS F.
+000910     COPY EMPMAST.
+000920*
+000930 FD  AUDIT-LOG-FILE
+000940     RECORDING MODE IS F.
+000950     COPY AUDITREC.
+000960*
+000970 WORKING-STORAGE SECTION.
+000980*
+000990*    FILE STATUS SWITCHES
+001000*
+001010 77  WS-PUNCH-FILE-STATUS        PIC X(02) VALUE SPACES.
+001020     88  WS-PUNCH-FILE-OK                  VALUE '00'.
+001030     88  WS-PUNCH-FILE-NOT-FOUND           VALUE '35'.
+001040 77  WS-EMPMAST-FILE-STATUS      PIC X(02) VALUE SPACES.
+001050     88  WS-EMPMAST-FILE-OK                VALUE '00'.
+001060     88  WS-EMPMAST-FILE-NOT-FOUND         VALUE '35'.
+001070 77  WS-SCAN-EOF-SW              PIC X(01) VALUE 'N'.
+001080     88  WS-SCAN-EOF                       VALUE 'Y'.
+001090 77  WS-EMPMAST-EOF-SW           PIC X(01) VALUE 'N'.
+001100     88  WS-EMPMAST-EOF                     VALUE 'Y'.
+001110 77  WS-SEQUENCE-REJECTED-SW     PIC X(01) VALUE 'N'.
+001120     88  WS-SEQUENCE-REJECTED               VALUE 'Y'.
+001130 77  WS-EMPLOYEE-FOUND-SW        PIC X(01) VALUE 'N'.
+001140     88  WS-EMPLOYEE-ON-FILE                VALUE 'Y'.
+001150 77  WS-FOUND-EMP-STATUS         PIC X(01) VALUE SPACES.
+001160     88  WS-FOUND-EMP-ACTIVE                VALUE 'A'.
+001170 77  WS-AUDIT-FILE-STATUS        PIC X(02) VALUE SPACES.
+001180     88  WS-AUDIT-FILE-OK                   VALUE '00'.
+001190     88  WS-AUDIT-FILE-NOT-FOUND            VALUE '35'.
+001200*
+001210*    STAGING AREA FOR THE NEXT AUDIT-LOG RECORD
+001220*
+001230 01  WS-AUDIT-RESULT             PIC X(01) VALUE SPACES.
+001240     88  WS-AUDIT-ACCEPTED               VALUE 'A'.
+001250     88  WS-AUDIT-REJECTED               VALUE 'R'.
+001260 01  WS-AUDIT-REASON-CODE        PIC 9(02) VALUE 0.
+001270 01  WS-AUDIT-REASON-TEXT        PIC X(30) VALUE SPACES.
+001280*
+001290*    SYSTEM DATE AND TIME AS RETURNED BY THE OPERATING SYSTEM
+001300*
+001310 01  CURRENT-DATE                PIC 9(08).
+001320 01  CURRENT-TIME                PIC 9(08).
+001330*
+001340 01  FORMATTED-DATE.
+001350     05  FORM-YEAR                PIC 9(04).
+001360     05  FILLER                   PIC X VALUE '-'.
+001370     05  FORM-MONTH               PIC 9(02).
+001380     05  FILLER                   PIC X VALUE '-'.
+001390     05  FORM-DAY                 PIC 9(02).
+001400*
+001410 01  FORMATTED-TIME.
+001420     05  FORM-HOUR                PIC 9(02).
+001430     05  FILLER                   PIC X VALUE ':'.
+001440     05  FORM-MIN                 PIC 9(02).
+001450     05  FILLER                   PIC X VALUE ':'.
+001460     05  FORM-SEC                 PIC 9(02).
+001470*
+001480*    OPERATOR-ENTERED PUNCH DATA
+001490*
+001500 01  WS-EMPLOYEE-ID               PIC X(05) VALUE SPACES.
+001510 01  WS-TERMINAL-ID               PIC X(05) VALUE SPACES.
+001520 01  WS-PUNCH-TYPE-INPUT          PIC X(01) VALUE SPACES.
+001530     88  WS-VALID-PUNCH-TYPE                VALUES 'I' 'O'.
+001540*
+001550*    LAST PUNCH ON FILE FOR THE OPERATOR'S EMPLOYEE ID, USED TO
+001560*    VALIDATE THE IN/OUT SEQUENCE OF THE CURRENT PUNCH
+001570*
+001580 01  WS-LAST-PUNCH-TYPE-FOUND     PIC X(01) VALUE SPACES.
+001590*
+001600 PROCEDURE DIVISION.
+001610*
+001620 0000-MAINLINE.
+001630     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001640     PERFORM 2000-CAPTURE-PUNCH THRU 2000-EXIT
+001650     STOP RUN.
+001660*
+001670*****************************************************************
+001680*  1000-INITIALIZE - GET THE SYSTEM DATE AND TIME.
+001690*****************************************************************
+001700 1000-INITIALIZE.
+001710     ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+001720     ACCEPT CURRENT-TIME FROM TIME
+001730     MOVE CURRENT-DATE(1:4) TO FORM-YEAR
+001740     MOVE CURRENT-DATE(5:2) TO FORM-MONTH
+001750     MOVE CURRENT-DATE(7:2) TO FORM-DAY
+001760     MOVE CURRENT-TIME(1:2) TO FORM-HOUR
+001770     MOVE CURRENT-TIME(3:2) TO FORM-MIN
+001780     MOVE CURRENT-TIME(5:2) TO FORM-SEC.
+001790 1000-EXIT.
+001800     EXIT.
+001810*
+001820*****************************************************************
+001830*  2000-CAPTURE-PUNCH - PROMPT FOR THE PUNCH DATA, VALIDATE THE
+001840*  IN/OUT SEQUENCE AND, IF VALID, APPEND THE PUNCH RECORD TO THE
+001850*  TIME-PUNCH-FILE.
+001860*****************************************************************
+001870 2000-CAPTURE-PUNCH.
+001880     DISPLAY "TIMEOUT - ENTER EMPLOYEE ID: "
+001890     ACCEPT WS-EMPLOYEE-ID FROM CONSOLE
+001900     DISPLAY "TIMEOUT - ENTER TERMINAL ID: "
+001910     ACCEPT WS-TERMINAL-ID FROM CONSOLE
+001920     DISPLAY "TIMEOUT - ENTER PUNCH TYPE (I = IN, O = OUT): "
+001930     ACCEPT WS-PUNCH-TYPE-INPUT FROM CONSOLE
+001940     IF NOT WS-VALID-PUNCH-TYPE
+001950         DISPLAY "-------------------------------------"
+001960         DISPLAY "TIMEOUT - PUNCH REJECTED - INVALID PUNCH TYPE"
+001970         DISPLAY "EMPLOYEE ID : " WS-EMPLOYEE-ID
+001980         DISPLAY "ATTEMPTED   : " WS-PUNCH-TYPE-INPUT
+001990         DISPLAY "-------------------------------------"
+002000         MOVE 32 TO RETURN-CODE
+002010         SET WS-AUDIT-REJECTED TO TRUE
+002020         MOVE 32 TO WS-AUDIT-REASON-CODE
+002030         MOVE "INVALID PUNCH TYPE" TO WS-AUDIT-REASON-TEXT
+002040         PERFORM 2900-WRITE-AUDIT-RECORD THRU 2900-EXIT
+002050         GO TO 2000-EXIT
+002060     END-IF
+002070     PERFORM 2050-VALIDATE-EMPLOYEE THRU 2050-EXIT
+002080     IF NOT WS-EMPLOYEE-ON-FILE OR NOT WS-FOUND-EMP-ACTIVE
+002090         DISPLAY "-------------------------------------"
+002100         DISPLAY "TIMEOUT - PUNCH REJECTED - BADGE NOT VALID"
+002110         DISPLAY "EMPLOYEE ID : " WS-EMPLOYEE-ID
+002120         DISPLAY "-------------------------------------"
+002130         MOVE 24 TO RETURN-CODE
+002140         SET WS-AUDIT-REJECTED TO TRUE
+002150         MOVE 24 TO WS-AUDIT-REASON-CODE
+002160         MOVE "BADGE NOT ON FILE OR INACTIVE"
+002170             TO WS-AUDIT-REASON-TEXT
+002180         PERFORM 2900-WRITE-AUDIT-RECORD THRU 2900-EXIT
+002190         GO TO 2000-EXIT
+002200     END-IF
+002210     PERFORM 2100-VALIDATE-SEQUENCE THRU 2100-EXIT
+002220     IF WS-SEQUENCE-REJECTED
+002230         DISPLAY "-------------------------------------"
+002240         DISPLAY "TIMEOUT - PUNCH REJECTED - OUT OF SEQUENCE"
+002250         DISPLAY "EMPLOYEE ID : " WS-EMPLOYEE-ID
+002260         DISPLAY "LAST PUNCH  : " WS-LAST-PUNCH-TYPE-FOUND
+002270         DISPLAY "ATTEMPTED   : " WS-PUNCH-TYPE-INPUT
+002280         DISPLAY "-------------------------------------"
+002290         SET WS-AUDIT-REJECTED TO TRUE
+002300         MOVE 20 TO WS-AUDIT-REASON-CODE
+002310         MOVE "OUT OF SEQUENCE" TO WS-AUDIT-REASON-TEXT
+002320         PERFORM 2900-WRITE-AUDIT-RECORD THRU 2900-EXIT
+002330         MOVE 20 TO RETURN-CODE
+002340     ELSE
+002350         PERFORM 2200-WRITE-PUNCH THRU 2200-EXIT
+002360         SET WS-AUDIT-ACCEPTED TO TRUE
+002370         MOVE 0 TO WS-AUDIT-REASON-CODE
+002380         MOVE "ACCEPTED" TO WS-AUDIT-REASON-TEXT
+002390         PERFORM 2900-WRITE-AUDIT-RECORD THRU 2900-EXIT
+002400     END-IF.
+002410 2000-EXIT.
+002420     EXIT.
+002430*
+002440*****************************************************************
+002450*  2050-VALIDATE-EMPLOYEE - SCAN THE EMPLOYEE-MASTER FOR THE
+002460*  OPERATOR-ENTERED BADGE ID.  A BADGE NOT FOUND ON THE MASTER
+002470*  IS LEFT NOT-ON-FILE; A BADGE FOUND INACTIVE LEAVES ITS SAVED
+002480*  STATUS NON-ACTIVE SO THE CALLER REJECTS IT EITHER WAY.
+002490*****************************************************************
+002500 2050-VALIDATE-EMPLOYEE.
+002510     MOVE 'N' TO WS-EMPLOYEE-FOUND-SW
+002520     MOVE SPACES TO WS-FOUND-EMP-STATUS
+002530     MOVE 'N' TO WS-EMPMAST-EOF-SW
+002540     OPEN INPUT EMPLOYEE-MASTER
+002550     IF NOT WS-EMPMAST-FILE-NOT-FOUND
+002560         PERFORM UNTIL WS-EMPMAST-EOF
+002570             READ EMPLOYEE-MASTER
+002580                 AT END
+002590                     MOVE 'Y' TO WS-EMPMAST-EOF-SW
+002600                 NOT AT END
+002610                     IF EMP-BADGE-ID = WS-EMPLOYEE-ID
+002620                         MOVE 'Y' TO WS-EMPLOYEE-FOUND-SW
+002630                         MOVE EMP-STATUS TO WS-FOUND-EMP-STATUS
+002640                     END-IF
+002650             END-READ
+002660         END-PERFORM
+002670         CLOSE EMPLOYEE-MASTER
+002680     END-IF.
+002690 2050-EXIT.
+002700     EXIT.
+002710*
+002720*****************************************************************
+002730*  2100-VALIDATE-SEQUENCE - SCAN THE TIME-PUNCH-FILE FOR THE
+002740*  MOST RECENT PUNCH BELONGING TO THIS EMPLOYEE.  A PUNCH IS
+002750*  REJECTED WHEN ITS TYPE MATCHES THE TYPE OF THAT LAST PUNCH
+002760*  (IN-AFTER-IN OR OUT-AFTER-OUT).  AN EMPLOYEE WITH NO PRIOR
+002770*  PUNCH ON FILE IS ALWAYS ACCEPTED.  PUNCH-RECORD-VOID MARKERS
+002780*  ARE SKIPPED -- THEY CARRY THE TYPE OF THE PUNCH THEY SUPERSEDE,
+002790*  NOT A NEW EVENT, AND A CORRECTION'S OWN RECORD (WHICH DOES
+002800*  CARRY THE CORRECTED TYPE) ALREADY UPDATES THIS SCAN ON ITS OWN.
+002810*****************************************************************
+002820 2100-VALIDATE-SEQUENCE.
+002830     MOVE SPACES TO WS-LAST-PUNCH-TYPE-FOUND
+002840     MOVE 'N' TO WS-SEQUENCE-REJECTED-SW
+002850     MOVE 'N' TO WS-SCAN-EOF-SW
+002860     OPEN INPUT TIME-PUNCH-FILE
+002870     IF NOT WS-PUNCH-FILE-NOT-FOUND
+002880         PERFORM UNTIL WS-SCAN-EOF
+002890             READ TIME-PUNCH-FILE
+002900                 AT END
+002910                     MOVE 'Y' TO WS-SCAN-EOF-SW
+002920                 NOT AT END
+002930                     IF PUNCH-EMPLOYEE-ID = WS-EMPLOYEE-ID
+002940                             AND NOT PUNCH-RECORD-VOID
+002950                         MOVE PUNCH-TYPE
+002960                             TO WS-LAST-PUNCH-TYPE-FOUND
+002970                     END-IF
+002980             END-READ
+002990         END-PERFORM
+003000         CLOSE TIME-PUNCH-FILE
+003010     END-IF
+003020     IF WS-LAST-PUNCH-TYPE-FOUND NOT = SPACES
+003030             AND WS-LAST-PUNCH-TYPE-FOUND = WS-PUNCH-TYPE-INPUT
+003040         MOVE 'Y' TO WS-SEQUENCE-REJECTED-SW
+003050     END-IF.
+003060 2100-EXIT.
+003070     EXIT.
+003080*
+003090*****************************************************************
+003100*  2200-WRITE-PUNCH - OPEN THE TIME-PUNCH-FILE FOR APPEND
+003110*  (CREATING IT ON THE FIRST RUN), WRITE THE PUNCH RECORD AND
+003120*  CLOSE THE FILE.
+003130*****************************************************************
+003140 2200-WRITE-PUNCH.
+003150     OPEN EXTEND TIME-PUNCH-FILE
+003160     IF WS-PUNCH-FILE-NOT-FOUND
+003170         OPEN OUTPUT TIME-PUNCH-FILE
+003180         CLOSE TIME-PUNCH-FILE
+003190         OPEN EXTEND TIME-PUNCH-FILE
+003200     END-IF
+003210     IF NOT WS-PUNCH-FILE-OK
+003220         DISPLAY "TIMEOUT - UNABLE TO OPEN TIME-PUNCH-FILE"
+003230         DISPLAY "STATUS = " WS-PUNCH-FILE-STATUS
+003240         MOVE 16 TO RETURN-CODE
+003250         GO TO 2200-EXIT
+003260     END-IF
+003270     MOVE WS-EMPLOYEE-ID TO PUNCH-EMPLOYEE-ID
+003280     MOVE WS-TERMINAL-ID TO PUNCH-TERMINAL-ID
+003290     MOVE FORM-YEAR TO PUNCH-YEAR
+003300     MOVE FORM-MONTH TO PUNCH-MONTH
+003310     MOVE FORM-DAY TO PUNCH-DAY
+003320     MOVE FORM-HOUR TO PUNCH-HOUR
+003330     MOVE FORM-MIN TO PUNCH-MIN
+003340     MOVE FORM-SEC TO PUNCH-SEC
+003350     MOVE WS-PUNCH-TYPE-INPUT TO PUNCH-TYPE
+003360     SET PUNCH-RECORD-ORIGINAL TO TRUE
+003370     WRITE PUNCH-RECORD
+003380     IF NOT WS-PUNCH-FILE-OK
+003390         DISPLAY "TIMEOUT - ERROR WRITING PUNCH RECORD, STATUS "
+003400         DISPLAY WS-PUNCH-FILE-STATUS
+003410         MOVE 16 TO RETURN-CODE
+003420     ELSE
+003430         DISPLAY "-------------------------------------"
+003440         DISPLAY "PUNCH RECORDED"
+003450         DISPLAY "EMPLOYEE ID : " WS-EMPLOYEE-ID
+003460         DISPLAY "TERMINAL ID : " WS-TERMINAL-ID
+003470         DISPLAY "PUNCH DATE  : " FORMATTED-DATE
+003480         DISPLAY "PUNCH TIME  : " FORMATTED-TIME
+003490         DISPLAY "PUNCH TYPE  : " WS-PUNCH-TYPE-INPUT
+003500         DISPLAY "-------------------------------------"
+003510     END-IF
+003520     CLOSE TIME-PUNCH-FILE.
+003530 2200-EXIT.
+003540     EXIT.
+003550*
+003560*****************************************************************
+003570*  2900-WRITE-AUDIT-RECORD - APPEND A RECORD OF THIS PUNCH
+003580*  ATTEMPT TO THE AUDIT-LOG FILE, CREATING IT ON THE FIRST RUN.
+003590*  CALLED FOR EVERY ATTEMPT, ACCEPTED OR REJECTED.
+003600*****************************************************************
+003610 2900-WRITE-AUDIT-RECORD.
+003620     OPEN EXTEND AUDIT-LOG-FILE
+003630     IF WS-AUDIT-FILE-NOT-FOUND
+003640         OPEN OUTPUT AUDIT-LOG-FILE
+003650         CLOSE AUDIT-LOG-FILE
+003660         OPEN EXTEND AUDIT-LOG-FILE
+003670     END-IF
+003680     IF NOT WS-AUDIT-FILE-OK
+003690         DISPLAY "TIMEOUT - UNABLE TO OPEN AUDIT-LOG-FILE"
+003700         GO TO 2900-EXIT
+003710     END-IF
+003720     MOVE WS-EMPLOYEE-ID TO AUD-EMPLOYEE-ID
+003730     MOVE WS-TERMINAL-ID TO AUD-TERMINAL-ID
+003740     MOVE FORM-YEAR TO AUD-YEAR
+003750     MOVE FORM-MONTH TO AUD-MONTH
+003760     MOVE FORM-DAY TO AUD-DAY
+003770     MOVE FORM-HOUR TO AUD-HOUR
+003780     MOVE FORM-MIN TO AUD-MIN
+003790     MOVE FORM-SEC TO AUD-SEC
+003800     MOVE WS-PUNCH-TYPE-INPUT TO AUD-PUNCH-TYPE
+003810     MOVE WS-AUDIT-RESULT TO AUD-RESULT
+003820     MOVE WS-AUDIT-REASON-CODE TO AUD-REASON-CODE
+003830     MOVE WS-AUDIT-REASON-TEXT TO AUD-REASON-TEXT
+003840     WRITE AUDIT-LOG-RECORD
+003850     CLOSE AUDIT-LOG-FILE.
+003860 2900-EXIT.
+003870     EXIT.
