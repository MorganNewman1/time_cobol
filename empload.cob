@@ -0,0 +1,132 @@
+000100 IDENTIFICATION DIVISION.
+000200*
+000300 PROGRAM-ID. EMPLOAD.
+000400 AUTHOR. R J HENDERSON.
+000500 INSTALLATION. PAYROLL SYSTEMS.
+000600 DATE-WRITTEN. 2026-08-09.
+000700 DATE-COMPILED.
+000800*****************************************************************
+000900*  EMPLOYEE MASTER LOAD PROGRAM.
+001000*  REFRESHES THE EMPLOYEE-MASTER FILE FROM A FLAT INPUT EXTRACT
+001100*  MAINTAINED BY HUMAN RESOURCES (NEW HIRES, TERMINATIONS, AND
+001200*  DEPARTMENT TRANSFERS).  EACH RUN REPLACES THE ENTIRE MASTER --
+001300*  THIS SHOP HAS NO ONLINE EMPLOYEE MAINTENANCE, SO A FULL
+001400*  NIGHTLY REFRESH FROM HR'S EXTRACT IS THE ESTABLISHED WAY THIS
+001500*  KIND OF MASTER FILE IS KEPT CURRENT.
+001600*****************************************************************
+001700*  MODIFICATION HISTORY
+001800*      DATE       INIT  DESCRIPTION
+001900*      ---------- ----  -----------------------------------------
+002000*      2026-08-09 RJH   ORIGINAL PROGRAM.
+002100*****************************************************************
+002200*
+002300 ENVIRONMENT DIVISION.
+002400*
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT EMPLOYEE-INPUT-FILE ASSIGN TO "EMPLOADI"
+002800         ORGANIZATION IS SEQUENTIAL
+002900         ACCESS MODE IS SEQUENTIAL
+003000         FILE STATUS IS WS-EMPIN-FILE-STATUS.
+003100*
+003200     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+003300         ORGANIZATION IS SEQUENTIAL
+003400         ACCESS MODE IS SEQUENTIAL
+003500         FILE STATUS IS WS-EMPMAST-FILE-STATUS.
+003600*
+003700 DATA DIVISION.
+003800*
+003900 FILE SECTION.
+004000*
+004100 FD  EMPLOYEE-INPUT-FILE
+004200     RECORDING MODE IS F.
+004300 01  EMPIN-RECORD.
+004400     05  EMPIN-BADGE-ID           PIC X(05).
+004500     05  EMPIN-NAME               PIC X(25).
+004600     05  EMPIN-DEPARTMENT         PIC X(10).
+004700     05  EMPIN-STATUS             PIC X(01).
+004800     05  FILLER                   PIC X(05).
+004900*
+005000 FD  EMPLOYEE-MASTER
+005100     RECORDING MODE IS F.
+005200     COPY EMPMAST.
+005300*
+005400 WORKING-STORAGE SECTION.
+005500*
+005600*    FILE STATUS SWITCHES
+005700*
+005800 77  WS-EMPIN-FILE-STATUS         PIC X(02) VALUE SPACES.
+005900     88  WS-EMPIN-FILE-OK                   VALUE '00'.
+006000 77  WS-EMPMAST-FILE-STATUS       PIC X(02) VALUE SPACES.
+006100     88  WS-EMPMAST-FILE-OK                 VALUE '00'.
+006200 77  WS-EMPIN-EOF-SW              PIC X(01) VALUE 'N'.
+006300     88  WS-EMPIN-EOF                       VALUE 'Y'.
+006400*
+006500*    RECORD COUNT FOR THE END-OF-RUN SUMMARY
+006600*
+006700 77  WS-LOAD-COUNT                PIC 9(07) VALUE 0.
+006800*
+006900 PROCEDURE DIVISION.
+007000*
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007300     IF WS-EMPIN-FILE-OK AND WS-EMPMAST-FILE-OK
+007400         PERFORM 2000-LOAD-EMPLOYEES THRU 2000-EXIT
+007500         PERFORM 9000-TERMINATE THRU 9000-EXIT
+007600     END-IF
+007700     STOP RUN.
+007800*
+007900*****************************************************************
+008000*  1000-INITIALIZE - OPEN THE HR EXTRACT FOR INPUT AND THE MASTER
+008100*  FOR OUTPUT, REPLACING ANY EXISTING MASTER FILE.
+008200*****************************************************************
+008300 1000-INITIALIZE.
+008400     OPEN INPUT EMPLOYEE-INPUT-FILE
+008500     OPEN OUTPUT EMPLOYEE-MASTER
+008600     IF NOT WS-EMPIN-FILE-OK OR NOT WS-EMPMAST-FILE-OK
+008700         DISPLAY "EMPLOAD - UNABLE TO OPEN INPUT OR MASTER FILE"
+008800         MOVE 16 TO RETURN-CODE
+008900     END-IF.
+009000 1000-EXIT.
+009100     EXIT.
+009200*
+009300*****************************************************************
+009400*  2000-LOAD-EMPLOYEES - COPY EACH HR EXTRACT RECORD TO THE
+009500*  EMPLOYEE MASTER.
+009600*****************************************************************
+009700 2000-LOAD-EMPLOYEES.
+009800     PERFORM 8100-READ-EMPLOYEE-INPUT THRU 8100-EXIT
+009900     PERFORM UNTIL WS-EMPIN-EOF
+010000         MOVE EMPIN-BADGE-ID TO EMP-BADGE-ID
+010100         MOVE EMPIN-NAME TO EMP-NAME
+010200         MOVE EMPIN-DEPARTMENT TO EMP-DEPARTMENT
+010300         MOVE EMPIN-STATUS TO EMP-STATUS
+010400         WRITE EMPLOYEE-MASTER-RECORD
+010500         ADD 1 TO WS-LOAD-COUNT
+010600         PERFORM 8100-READ-EMPLOYEE-INPUT THRU 8100-EXIT
+010700     END-PERFORM.
+010800 2000-EXIT.
+010900     EXIT.
+011000*
+011100*****************************************************************
+011200*  8100-READ-EMPLOYEE-INPUT - READ THE NEXT HR EXTRACT RECORD.
+011300*****************************************************************
+011400 8100-READ-EMPLOYEE-INPUT.
+011500     READ EMPLOYEE-INPUT-FILE
+011600         AT END
+011700             MOVE 'Y' TO WS-EMPIN-EOF-SW
+011800     END-READ.
+011900 8100-EXIT.
+012000     EXIT.
+012100*
+012200*****************************************************************
+012300*  9000-TERMINATE - CLOSE FILES AND REPORT HOW MANY EMPLOYEE
+012400*  RECORDS WERE LOADED.
+012500*****************************************************************
+012600 9000-TERMINATE.
+012700     CLOSE EMPLOYEE-INPUT-FILE
+012800     CLOSE EMPLOYEE-MASTER
+012900     DISPLAY "EMPLOAD - EMPLOYEE MASTER LOAD COMPLETE, "
+013000         WS-LOAD-COUNT " RECORDS LOADED".
+013100 9000-EXIT.
+013200     EXIT.
