@@ -0,0 +1,462 @@
+000100 IDENTIFICATION DIVISION.
+000110*
+000120 PROGRAM-ID. PUNCHEXT.
+000130 AUTHOR. R J HENDERSON.
+000140 INSTALLATION. PAYROLL SYSTEMS.
+000150 DATE-WRITTEN. 2026-08-09.
+000160 DATE-COMPILED.
+000170*****************************************************************
+000180*  NIGHTLY BATCH EXTRACT STEP.
+000190*  SORTS THE TIME-PUNCH-FILE INTO EMPLOYEE/DATE/TIME SEQUENCE
+000200*  AND WRITES THE RESULT TO THE WORK-PUNCH-FILE FOR THE VALIDATE
+000210*  AND REPORT STEPS THAT FOLLOW IT IN THE NIGHTLY JOB STREAM.
+000220*  WRITES A CHECKPOINT RECORD WHEN THE SORT COMPLETES SO THAT A
+000230*  RESTART OF THE JOB CAN SKIP THIS STEP IF IT ALREADY RAN TODAY.
+000240*  ONLY PUNCHES NEWER THAN THE HIGH-WATER MARK LEFT BY THE LAST
+000250*  SUCCESSFUL EXTRACT ARE SORTED, SO THE WORK-PUNCH-FILE NEVER
+000260*  CARRIES FORWARD A PUNCH THE REPORT STEP ALREADY COUNTED.
+000270*****************************************************************
+000280*  MODIFICATION HISTORY
+000290*      DATE       INIT  DESCRIPTION
+000300*      ---------- ----  -----------------------------------------
+000310*      2026-08-09 RJH   ORIGINAL PROGRAM.
+000320*      2026-08-09 RJH   ADDED A HIGH-WATER MARK SO EACH RUN ONLY
+000330*                       EXTRACTS PUNCHES NEWER THAN THE LAST
+000340*                       SUCCESSFUL EXTRACT INSTEAD OF RE-SORTING
+000350*                       THE ENTIRE PUNCH FILE EVERY NIGHT.
+000360*      2026-08-09 RJH   EXCLUDE PUNCH-RECORD-VOID MARKERS AND THE
+000370*                       ORIGINAL PUNCHES THEY SUPERSEDE FROM THE
+000380*                       WORK-PUNCH-FILE, SO A SUPERVISOR
+000390*                       CORRECTION MADE BEFORE THE NEXT EXTRACT
+000400*                       RUNS REACHES THE REPORT IN PLACE OF THE
+000410*                       PUNCH IT CORRECTED, NOT ALONGSIDE IT.
+000420*****************************************************************
+000430*
+000440 ENVIRONMENT DIVISION.
+000450*
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT TIME-PUNCH-FILE ASSIGN TO "TIMEPNCH"
+000490         ORGANIZATION IS SEQUENTIAL
+000500         ACCESS MODE IS SEQUENTIAL
+000510         FILE STATUS IS WS-PUNCH-FILE-STATUS.
+000520*
+000530     SELECT SORT-WORK-FILE ASSIGN TO "PSORTWK".
+000540*
+000550     SELECT WORK-PUNCH-FILE ASSIGN TO "PUNCHSEQ"
+000560         ORGANIZATION IS SEQUENTIAL
+000570         ACCESS MODE IS SEQUENTIAL
+000580         FILE STATUS IS WS-WORK-FILE-STATUS.
+000590*
+000600     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKFIL"
+000610         ORGANIZATION IS SEQUENTIAL
+000620         ACCESS MODE IS SEQUENTIAL
+000630         FILE STATUS IS WS-CHECK-FILE-STATUS.
+000640*
+000650 DATA DIVISION.
+000660*
+000670 FILE SECTION.
+000680*
+000690 FD  TIME-PUNCH-FILE
+000700     RECORDING MODE IS F.
+000710     COPY PUNCHREC.
+000720*
+000730 SD  SORT-WORK-FILE.
+000740 01  SORT-RECORD.
+000750     05  SORT-EMPLOYEE-ID         PIC X(05).
+000760     05  SORT-TERMINAL-ID         PIC X(05).
+000770     05  SORT-DATE.
+000780         10  SORT-YEAR              PIC 9(04).
+000790         10  SORT-MONTH             PIC 9(02).
+000800         10  SORT-DAY               PIC 9(02).
+000810     05  SORT-TIME.
+000820         10  SORT-HOUR              PIC 9(02).
+000830         10  SORT-MIN               PIC 9(02).
+000840         10  SORT-SEC               PIC 9(02).
+000850     05  SORT-TYPE                PIC X(01).
+000860     05  SORT-RECORD-TYPE         PIC X(01).
+000870     05  FILLER                   PIC X(20).
+000880*
+000890 FD  WORK-PUNCH-FILE
+000900     RECORDING MODE IS F.
+000910     COPY PUNCHREC REPLACING LEADING ==PUNCH== BY ==WORK==.
+000920*
+000930 FD  CHECKPOINT-FILE
+000940     RECORDING MODE IS F.
+000950     COPY CHECKPNT.
+000960*
+000970 WORKING-STORAGE SECTION.
+000980*
+000990*    FILE STATUS SWITCHES
+001000*
+001010 77  WS-PUNCH-FILE-STATUS         PIC X(02) VALUE SPACES.
+001020     88  WS-PUNCH-FILE-OK                   VALUE '00'.
+001030     88  WS-PUNCH-FILE-NOT-FOUND            VALUE '35'.
+001040 77  WS-WORK-FILE-STATUS          PIC X(02) VALUE SPACES.
+001050     88  WS-WORK-FILE-OK                    VALUE '00'.
+001060 77  WS-CHECK-FILE-STATUS         PIC X(02) VALUE SPACES.
+001070     88  WS-CHECK-FILE-OK                   VALUE '00'.
+001080     88  WS-CHECK-FILE-NOT-FOUND            VALUE '35'.
+001090 77  WS-CHECK-EOF-SW              PIC X(01) VALUE 'N'.
+001100     88  WS-CHECK-EOF                       VALUE 'Y'.
+001110*
+001120*    STAGE COMPLETION SWITCH FOR RESTART PROCESSING
+001130*
+001140 77  WS-STAGE-DONE-SW             PIC X(01) VALUE 'N'.
+001150     88  WS-STAGE-ALREADY-DONE              VALUE 'Y'.
+001160*
+001170*    SYSTEM DATE AND TIME AS RETURNED BY THE OPERATING SYSTEM
+001180*
+001190 01  CURRENT-DATE                 PIC 9(08).
+001200 01  CURRENT-TIME                 PIC 9(08).
+001210*
+001220 01  FORMATTED-DATE.
+001230     05  FORM-YEAR                 PIC 9(04).
+001240     05  FORM-MONTH                PIC 9(02).
+001250     05  FORM-DAY                  PIC 9(02).
+001260*
+001270 01  FORMATTED-TIME.
+001280     05  FORM-HOUR                 PIC 9(02).
+001290     05  FORM-MIN                  PIC 9(02).
+001300     05  FORM-SEC                  PIC 9(02).
+001310*
+001320*    HIGH-WATER MARK OF THE LAST PUNCH SORTED BY THE LAST
+001330*    SUCCESSFUL EXTRACT, SO THIS RUN ONLY SORTS PUNCHES NEWER
+001340*    THAN THAT ONE INSTEAD OF THE WHOLE PUNCH FILE EVERY NIGHT.
+001350*
+001360 01  WS-WATERMARK-DATE             VALUE ZERO.
+001370     05  WS-WATERMARK-YEAR         PIC 9(04).
+001380     05  WS-WATERMARK-MONTH        PIC 9(02).
+001390     05  WS-WATERMARK-DAY          PIC 9(02).
+001400 01  WS-WATERMARK-TIME             VALUE ZERO.
+001410     05  WS-WATERMARK-HOUR         PIC 9(02).
+001420     05  WS-WATERMARK-MIN          PIC 9(02).
+001430     05  WS-WATERMARK-SEC          PIC 9(02).
+001440 01  WS-NEW-WATERMARK-DATE         VALUE ZERO.
+001450     05  WS-NEW-WATERMARK-YEAR     PIC 9(04).
+001460     05  WS-NEW-WATERMARK-MONTH    PIC 9(02).
+001470     05  WS-NEW-WATERMARK-DAY      PIC 9(02).
+001480 01  WS-NEW-WATERMARK-TIME         VALUE ZERO.
+001490     05  WS-NEW-WATERMARK-HOUR     PIC 9(02).
+001500     05  WS-NEW-WATERMARK-MIN      PIC 9(02).
+001510     05  WS-NEW-WATERMARK-SEC      PIC 9(02).
+001520 77  WS-PUNCH-IS-NEW-SW            PIC X(01) VALUE 'N'.
+001530     88  WS-PUNCH-IS-NEW                     VALUE 'Y'.
+001540 77  WS-PUNCH-EOF-SW               PIC X(01) VALUE 'N'.
+001550     88  WS-PUNCH-EOF                        VALUE 'Y'.
+001560*
+001570*
+001580*    TABLE OF VOID-MARKER KEYS COLLECTED FROM THIS RUN'S NEW
+001590*    PUNCHES, USED TO EXCLUDE BOTH THE MARKERS THEMSELVES AND
+001600*    THE ORIGINAL PUNCHES THEY SUPERSEDE FROM THE WORK-PUNCH-FILE.
+001610 01  WS-VOID-TABLE.
+001620     05  WS-VOID-ENTRY OCCURS 2000 TIMES
+001630             INDEXED BY WS-VOID-IDX.
+001640         10  WS-VOID-EMPLOYEE-ID     PIC X(05).
+001650         10  WS-VOID-DATE.
+001660             15  WS-VOID-YEAR        PIC 9(04).
+001670             15  WS-VOID-MONTH       PIC 9(02).
+001680             15  WS-VOID-DAY         PIC 9(02).
+001690         10  WS-VOID-TIME.
+001700             15  WS-VOID-HOUR        PIC 9(02).
+001710             15  WS-VOID-MIN         PIC 9(02).
+001720             15  WS-VOID-SEC         PIC 9(02).
+001730         10  WS-VOID-TYPE            PIC X(01).
+001740 77  WS-VOID-COUNT                 PIC 9(04) VALUE 0.
+001750 77  WS-VOID-TABLE-SIZE            PIC 9(04) VALUE 2000.
+001760 77  WS-VOID-MATCH-SW              PIC X(01) VALUE 'N'.
+001770     88  WS-VOID-MATCH                        VALUE 'Y'.
+001780 77  WS-VOID-OVERFLOW-SW           PIC X(01) VALUE 'N'.
+001790     88  WS-VOID-OVERFLOW                     VALUE 'Y'.
+001800*
+001810 PROCEDURE DIVISION.
+001820*
+001830 0000-MAINLINE.
+001840     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001850     IF NOT WS-STAGE-ALREADY-DONE
+001860         PERFORM 2000-EXTRACT-PUNCHES THRU 2000-EXIT
+001870         PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+001880     END-IF
+001890     STOP RUN.
+001900*
+001910*****************************************************************
+001920*  1000-INITIALIZE - GET THE SYSTEM DATE AND TIME AND FIND OUT
+001930*  WHETHER THIS STEP ALREADY COMPLETED FOR TODAY'S RUN.
+001940*****************************************************************
+001950 1000-INITIALIZE.
+001960     ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+001970     ACCEPT CURRENT-TIME FROM TIME
+001980     MOVE CURRENT-DATE(1:4) TO FORM-YEAR
+001990     MOVE CURRENT-DATE(5:2) TO FORM-MONTH
+002000     MOVE CURRENT-DATE(7:2) TO FORM-DAY
+002010     MOVE CURRENT-TIME(1:2) TO FORM-HOUR
+002020     MOVE CURRENT-TIME(3:2) TO FORM-MIN
+002030     MOVE CURRENT-TIME(5:2) TO FORM-SEC
+002040     PERFORM 1100-CHECK-CHECKPOINT THRU 1100-EXIT.
+002050 1000-EXIT.
+002060     EXIT.
+002070*
+002080*****************************************************************
+002090*  1100-CHECK-CHECKPOINT - SCAN THE CHECKPOINT FILE FOR A
+002100*  COMPLETED EXTRACT RECORD FOR TODAY.  A MISSING CHECKPOINT
+002110*  FILE MEANS THIS IS THE FIRST RUN AND THE STEP MUST PROCEED.
+002120*  ALSO PICKS UP THE LAST COMPLETED EXTRACT'S HIGH-WATER MARK,
+002130*  REGARDLESS OF WHAT DATE IT RAN ON, SO 2000-EXTRACT-PUNCHES
+002140*  KNOWS WHERE THE PREVIOUS RUN LEFT OFF.
+002150*****************************************************************
+002160 1100-CHECK-CHECKPOINT.
+002170     MOVE 'N' TO WS-STAGE-DONE-SW
+002180     MOVE 'N' TO WS-CHECK-EOF-SW
+002190     OPEN INPUT CHECKPOINT-FILE
+002200     IF NOT WS-CHECK-FILE-NOT-FOUND
+002210         PERFORM UNTIL WS-CHECK-EOF
+002220             READ CHECKPOINT-FILE
+002230                 AT END
+002240                     MOVE 'Y' TO WS-CHECK-EOF-SW
+002250                 NOT AT END
+002260                     IF CHK-STAGE-EXTRACT AND CHK-COMPLETE
+002270                         MOVE CHK-LAST-PUNCH-YEAR
+002280                             TO WS-WATERMARK-YEAR
+002290                         MOVE CHK-LAST-PUNCH-MONTH
+002300                             TO WS-WATERMARK-MONTH
+002310                         MOVE CHK-LAST-PUNCH-DAY
+002320                             TO WS-WATERMARK-DAY
+002330                         MOVE CHK-LAST-PUNCH-HOUR
+002340                             TO WS-WATERMARK-HOUR
+002350                         MOVE CHK-LAST-PUNCH-MIN
+002360                             TO WS-WATERMARK-MIN
+002370                         MOVE CHK-LAST-PUNCH-SEC
+002380                             TO WS-WATERMARK-SEC
+002390                     END-IF
+002400                     IF CHK-RUN-YEAR = FORM-YEAR
+002410                             AND CHK-RUN-MONTH = FORM-MONTH
+002420                             AND CHK-RUN-DAY = FORM-DAY
+002430                             AND CHK-STAGE-EXTRACT
+002440                             AND CHK-COMPLETE
+002450                         MOVE 'Y' TO WS-STAGE-DONE-SW
+002460                     END-IF
+002470             END-READ
+002480         END-PERFORM
+002490         CLOSE CHECKPOINT-FILE
+002500     END-IF
+002510     IF WS-STAGE-ALREADY-DONE
+002520         DISPLAY "PUNCHEXT - EXTRACT ALREADY COMPLETE FOR TODAY"
+002530     END-IF
+002540     MOVE WS-WATERMARK-DATE TO WS-NEW-WATERMARK-DATE
+002550     MOVE WS-WATERMARK-TIME TO WS-NEW-WATERMARK-TIME.
+002560 1100-EXIT.
+002570     EXIT.
+002580*
+002590*****************************************************************
+002600*  2000-EXTRACT-PUNCHES - SORT THE PUNCHES NEWER THAN THE LAST
+002610*  SUCCESSFUL EXTRACT'S HIGH-WATER MARK INTO EMPLOYEE, DATE AND
+002620*  TIME SEQUENCE FOR THE VALIDATE AND REPORT STEPS.  PUNCHES
+002630*  ALREADY PICKED UP BY AN EARLIER RUN ARE LEFT OUT SO THE
+002640*  REPORT STEP NEVER SEES THE SAME PUNCH TWICE.
+002650*****************************************************************
+002660 2000-EXTRACT-PUNCHES.
+002670     PERFORM 2090-BUILD-VOID-TABLE THRU 2090-EXIT
+002680     IF WS-VOID-OVERFLOW
+002690         MOVE 16 TO RETURN-CODE
+002700         GO TO 2000-EXIT
+002710     END-IF
+002720     SORT SORT-WORK-FILE
+002730         ON ASCENDING KEY SORT-EMPLOYEE-ID SORT-DATE SORT-TIME
+002740         INPUT PROCEDURE IS 2100-RELEASE-NEW-PUNCHES
+002750             THRU 2100-EXIT
+002760         GIVING WORK-PUNCH-FILE
+002770     IF SORT-RETURN NOT = ZERO
+002780         DISPLAY "PUNCHEXT - SORT FAILED, SORT-RETURN = "
+002790             SORT-RETURN
+002800         MOVE 16 TO RETURN-CODE
+002810     ELSE
+002820         DISPLAY "PUNCHEXT - EXTRACT AND SORT COMPLETE"
+002830     END-IF.
+002840 2000-EXIT.
+002850     EXIT.
+002860*
+002870*****************************************************************
+002880*  2090-BUILD-VOID-TABLE - FIRST PASS OVER THE NEW PUNCHES, AHEAD
+002890*  OF THE SORT'S INPUT PROCEDURE, THAT RECORDS THE KEY OF EVERY
+002900*  PUNCH-RECORD-VOID MARKER SO 2100-RELEASE-NEW-PUNCHES CAN LEAVE
+002910*  BOTH THE MARKER AND THE PUNCH IT SUPERSEDES OUT OF THE SORT.
+002920*  LIMITED TO THE NEW PORTION OF THE FILE -- A CORRECTION TO A
+002930*  PUNCH FROM A PRIOR, ALREADY-EXTRACTED RUN IS OUT OF SCOPE.
+002940*****************************************************************
+002950 2090-BUILD-VOID-TABLE.
+002960     MOVE 0 TO WS-VOID-COUNT
+002970     MOVE 'N' TO WS-VOID-OVERFLOW-SW
+002980     MOVE 'N' TO WS-PUNCH-EOF-SW
+002990     OPEN INPUT TIME-PUNCH-FILE
+003000     IF NOT WS-PUNCH-FILE-NOT-FOUND
+003010         PERFORM UNTIL WS-PUNCH-EOF
+003020             READ TIME-PUNCH-FILE
+003030                 AT END
+003040                     MOVE 'Y' TO WS-PUNCH-EOF-SW
+003050                 NOT AT END
+003060                     PERFORM 2110-CHECK-PUNCH-NEW
+003070                         THRU 2110-EXIT
+003080                     IF WS-PUNCH-IS-NEW AND PUNCH-RECORD-VOID
+003090                         PERFORM 2095-ADD-VOID-ENTRY
+003100                             THRU 2095-EXIT
+003110                     END-IF
+003120             END-READ
+003130         END-PERFORM
+003140         CLOSE TIME-PUNCH-FILE
+003150     END-IF.
+003160 2090-EXIT.
+003170     EXIT.
+003180*
+003190*****************************************************************
+003200*  2095-ADD-VOID-ENTRY - ADD ONE VOID-MARKER KEY TO THE TABLE, OR,
+003210*  IF THE TABLE IS ALREADY FULL, RAISE THE OVERFLOW SWITCH SO
+003220*  2000-EXTRACT-PUNCHES CAN FAIL THE STEP INSTEAD OF SILENTLY
+003230*  LOSING VOID-SUPPRESSION FOR THE REST OF THE RUN.
+003240*****************************************************************
+003250 2095-ADD-VOID-ENTRY.
+003260      IF WS-VOID-COUNT < WS-VOID-TABLE-SIZE
+003270          ADD 1 TO WS-VOID-COUNT
+003280          SET WS-VOID-IDX TO WS-VOID-COUNT
+003290          MOVE PUNCH-EMPLOYEE-ID TO
+003300              WS-VOID-EMPLOYEE-ID(WS-VOID-IDX)
+003310          MOVE PUNCH-DATE TO
+003320              WS-VOID-DATE(WS-VOID-IDX)
+003330          MOVE PUNCH-TIME TO
+003340              WS-VOID-TIME(WS-VOID-IDX)
+003350          MOVE PUNCH-TYPE TO
+003360              WS-VOID-TYPE(WS-VOID-IDX)
+003370      ELSE
+003380          MOVE 'Y' TO WS-VOID-OVERFLOW-SW
+003390          DISPLAY "PUNCHEXT - VOID TABLE FULL AT "
+003400              WS-VOID-TABLE-SIZE " ENTRIES, "
+003410              "EXTRACT CANNOT SAFELY CONTINUE"
+003420      END-IF.
+003430 2095-EXIT.
+003440      EXIT.
+003450*
+003460*****************************************************************
+003470*  2100-RELEASE-NEW-PUNCHES - READ THE TIME-PUNCH-FILE AND
+003480*  RELEASE TO THE SORT ONLY THOSE NEW PUNCHES THAT ARE NEITHER A
+003490*  VOID MARKER NOR A PUNCH A VOID MARKER SUPERSEDES.  THE NEW
+003500*  HIGH-WATER MARK ADVANCES FOR EVERY NEW PUNCH SEEN, RELEASED OR
+003510*  NOT, SO A VOIDED PUNCH IS NEVER RE-EXAMINED ON THE NEXT RUN.
+003520*****************************************************************
+003530 2100-RELEASE-NEW-PUNCHES.
+003540     MOVE 'N' TO WS-PUNCH-EOF-SW
+003550     OPEN INPUT TIME-PUNCH-FILE
+003560     IF NOT WS-PUNCH-FILE-NOT-FOUND
+003570         PERFORM UNTIL WS-PUNCH-EOF
+003580             READ TIME-PUNCH-FILE
+003590                 AT END
+003600                     MOVE 'Y' TO WS-PUNCH-EOF-SW
+003610                 NOT AT END
+003620                     PERFORM 2110-CHECK-PUNCH-NEW
+003630                         THRU 2110-EXIT
+003640                     IF WS-PUNCH-IS-NEW
+003650                         PERFORM 2120-ADVANCE-NEW-WATERMARK
+003660                             THRU 2120-EXIT
+003670                         IF NOT PUNCH-RECORD-VOID
+003680                             PERFORM 2130-CHECK-VOID-MATCH
+003690                                 THRU 2130-EXIT
+003700                             IF NOT WS-VOID-MATCH
+003710                                 MOVE PUNCH-RECORD TO SORT-RECORD
+003720                                 RELEASE SORT-RECORD
+003730                             END-IF
+003740                         END-IF
+003750                     END-IF
+003760             END-READ
+003770         END-PERFORM
+003780         CLOSE TIME-PUNCH-FILE
+003790     END-IF.
+003800 2100-EXIT.
+003810     EXIT.
+003820*
+003830*****************************************************************
+003840*  2110-CHECK-PUNCH-NEW - TRUE IF THE PUNCH JUST READ IS DATED
+003850*  AND TIMED AFTER THE CURRENT HIGH-WATER MARK.
+003860*****************************************************************
+003870 2110-CHECK-PUNCH-NEW.
+003880     MOVE 'N' TO WS-PUNCH-IS-NEW-SW
+003890     IF PUNCH-DATE > WS-WATERMARK-DATE
+003900         MOVE 'Y' TO WS-PUNCH-IS-NEW-SW
+003910     ELSE
+003920         IF PUNCH-DATE = WS-WATERMARK-DATE
+003930                 AND PUNCH-TIME > WS-WATERMARK-TIME
+003940             MOVE 'Y' TO WS-PUNCH-IS-NEW-SW
+003950         END-IF
+003960     END-IF.
+003970 2110-EXIT.
+003980     EXIT.
+003990*
+004000*****************************************************************
+004010*  2120-ADVANCE-NEW-WATERMARK - IF THE PUNCH JUST RELEASED IS
+004020*  NEWER THAN THE HIGHEST ONE SEEN SO FAR THIS RUN, MAKE IT THE
+004030*  NEW HIGH-WATER MARK TO BE CHECKPOINTED.
+004040*****************************************************************
+004050 2120-ADVANCE-NEW-WATERMARK.
+004060     IF PUNCH-DATE > WS-NEW-WATERMARK-DATE
+004070         MOVE PUNCH-DATE TO WS-NEW-WATERMARK-DATE
+004080         MOVE PUNCH-TIME TO WS-NEW-WATERMARK-TIME
+004090     ELSE
+004100         IF PUNCH-DATE = WS-NEW-WATERMARK-DATE
+004110                 AND PUNCH-TIME > WS-NEW-WATERMARK-TIME
+004120             MOVE PUNCH-TIME TO WS-NEW-WATERMARK-TIME
+004130         END-IF
+004140     END-IF.
+004150 2120-EXIT.
+004160     EXIT.
+004170*
+004180*****************************************************************
+004190*  2130-CHECK-VOID-MATCH - TRUE IF THE PUNCH JUST READ MATCHES A
+004200*  VOID-MARKER KEY COLLECTED BY 2090-BUILD-VOID-TABLE, MEANING A
+004210*  SUPERVISOR CORRECTION HAS SUPERSEDED IT.
+004220*****************************************************************
+004230 2130-CHECK-VOID-MATCH.
+004240     MOVE 'N' TO WS-VOID-MATCH-SW
+004250     PERFORM VARYING WS-VOID-IDX FROM 1 BY 1
+004260             UNTIL WS-VOID-IDX > WS-VOID-COUNT
+004270                 OR WS-VOID-MATCH
+004280         IF PUNCH-EMPLOYEE-ID = WS-VOID-EMPLOYEE-ID(WS-VOID-IDX)
+004290                 AND PUNCH-DATE = WS-VOID-DATE(WS-VOID-IDX)
+004300                 AND PUNCH-TIME = WS-VOID-TIME(WS-VOID-IDX)
+004310                 AND PUNCH-TYPE = WS-VOID-TYPE(WS-VOID-IDX)
+004320             MOVE 'Y' TO WS-VOID-MATCH-SW
+004330         END-IF
+004340     END-PERFORM.
+004350 2130-EXIT.
+004360     EXIT.
+004370*
+004380*****************************************************************
+004390*  3000-WRITE-CHECKPOINT - RECORD THAT THE EXTRACT STEP FINISHED
+004400*  FOR TODAY'S RUN, CREATING THE CHECKPOINT FILE ON FIRST USE.
+004410*****************************************************************
+004420 3000-WRITE-CHECKPOINT.
+004430     OPEN EXTEND CHECKPOINT-FILE
+004440     IF WS-CHECK-FILE-NOT-FOUND
+004450         OPEN OUTPUT CHECKPOINT-FILE
+004460         CLOSE CHECKPOINT-FILE
+004470         OPEN EXTEND CHECKPOINT-FILE
+004480     END-IF
+004490     IF NOT WS-CHECK-FILE-OK
+004500         DISPLAY "PUNCHEXT - UNABLE TO OPEN CHECKPOINT-FILE"
+004510         MOVE 16 TO RETURN-CODE
+004520         GO TO 3000-EXIT
+004530     END-IF
+004540     MOVE FORM-YEAR TO CHK-RUN-YEAR
+004550     MOVE FORM-MONTH TO CHK-RUN-MONTH
+004560     MOVE FORM-DAY TO CHK-RUN-DAY
+004570     MOVE 'EXTRACT ' TO CHK-STAGE-NAME
+004580     SET CHK-COMPLETE TO TRUE
+004590     MOVE FORM-HOUR TO CHK-HOUR
+004600     MOVE FORM-MIN TO CHK-MIN
+004610     MOVE FORM-SEC TO CHK-SEC
+004620     MOVE WS-NEW-WATERMARK-YEAR TO CHK-LAST-PUNCH-YEAR
+004630     MOVE WS-NEW-WATERMARK-MONTH TO CHK-LAST-PUNCH-MONTH
+004640     MOVE WS-NEW-WATERMARK-DAY TO CHK-LAST-PUNCH-DAY
+004650     MOVE WS-NEW-WATERMARK-HOUR TO CHK-LAST-PUNCH-HOUR
+004660     MOVE WS-NEW-WATERMARK-MIN TO CHK-LAST-PUNCH-MIN
+004670     MOVE WS-NEW-WATERMARK-SEC TO CHK-LAST-PUNCH-SEC
+004680     WRITE CHECKPOINT-RECORD
+004690     CLOSE CHECKPOINT-FILE.
+004700 3000-EXIT.
+004710     EXIT.
