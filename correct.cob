@@ -0,0 +1,339 @@
+000100 IDENTIFICATION DIVISION.
+000200*
+000300 PROGRAM-ID. CORRECT.
+000400 AUTHOR. R J HENDERSON.
+000500 INSTALLATION. PAYROLL SYSTEMS.
+000600 DATE-WRITTEN. 2026-08-09.
+000700 DATE-COMPILED.
+000800*****************************************************************
+000900*  SUPERVISOR PUNCH CORRECTION PROGRAM.
+001000*  LETS A SUPERVISOR CORRECT A MISSED OR WRONG PUNCH ALREADY ON
+001100*  THE TIME-PUNCH-FILE.  THE ORIGINAL PUNCH IS LOCATED BY
+001200*  EMPLOYEE ID AND ITS ORIGINAL DATE/TIME, AND THE CORRECTION IS
+001300*  APPENDED AS A NEW PUNCH-RECORD-CORRECTION RECORD -- THE
+001400*  ORIGINAL RECORD ON FILE IS NEVER REWRITTEN, PER THE TIME-
+001500*  PUNCH-FILE'S OWN APPEND-ONLY CONVENTION.  A CORRECTION AUDIT
+001600*  RECORD SHOWING THE ORIGINAL AND CORRECTED VALUES, PLUS THE
+001700*  SUPERVISOR'S OWN BADGE ID, IS WRITTEN ALONGSIDE IT.
+001800*****************************************************************
+001900*  MODIFICATION HISTORY
+002000*      DATE       INIT  DESCRIPTION
+002100*      ---------- ----  -----------------------------------------
+002200*      2026-08-09 RJH   ORIGINAL PROGRAM.
+002210*      2026-08-09 RJH   REJECT A CORRECTED PUNCH TYPE THAT IS NOT
+002220*                       I OR O INSTEAD OF WRITING IT AS ENTERED.
+002230*      2026-08-09 RJH   ALSO APPEND A PUNCH-RECORD-VOID MARKER
+002240*                       KEYED TO THE ORIGINAL PUNCH SO THE EXTRACT
+002250*                       STEP LEAVES THE SUPERSEDED PUNCH OUT OF
+002260*                       THE WORK-PUNCH-FILE INSTEAD OF LETTING
+002270*                       BOTH THE OLD AND NEW VALUES REACH PAYROLL.
+002280*      2026-08-09 RJH   ONLY VOID THE MATCHED PUNCH WHEN THE
+002285*                       CORRECTED TYPE MATCHES IT.  A SUPERVISOR
+002290*                       FILLING IN A MISSING OUT MATCHES ON THE
+002295*                       EMPLOYEE'S LAST IN (THERE IS NOTHING ELSE
+002297*                       TO MATCH ON) AND MUST NOT VOID THAT IN --
+002298*                       IT IS STILL A VALID PUNCH, JUST MISSING
+002299*                       ITS PAIR.
+002300*****************************************************************
+002400*
+002500 ENVIRONMENT DIVISION.
+002600*
+002700 CONFIGURATION SECTION.
+002800 SPECIAL-NAMES.
+002900     CONSOLE IS CONSOLE.
+003000*
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT TIME-PUNCH-FILE ASSIGN TO "TIMEPNCH"
+003400         ORGANIZATION IS SEQUENTIAL
+003500         ACCESS MODE IS SEQUENTIAL
+003600         FILE STATUS IS WS-PUNCH-FILE-STATUS.
+003700*
+003800     SELECT CORRECTION-AUDIT-FILE ASSIGN TO "CORRAUD"
+003900         ORGANIZATION IS SEQUENTIAL
+004000         ACCESS MODE IS SEQUENTIAL
+004100         FILE STATUS IS WS-CORRAUD-FILE-STATUS.
+004200*
+004300 DATA DIVISION.
+004400*
+004500 FILE SECTION.
+004600*
+004700 FD  TIME-PUNCH-FILE
+004800     RECORDING MODE IS F.
+004900     COPY PUNCHREC.
+005000*
+005100 FD  CORRECTION-AUDIT-FILE
+005200     RECORDING MODE IS F.
+005300     COPY CORRAUD.
+005400*
+005500 WORKING-STORAGE SECTION.
+005600*
+005700*    FILE STATUS SWITCHES
+005800*
+005900 77  WS-PUNCH-FILE-STATUS         PIC X(02) VALUE SPACES.
+006000     88  WS-PUNCH-FILE-OK                   VALUE '00'.
+006100     88  WS-PUNCH-FILE-NOT-FOUND            VALUE '35'.
+006200 77  WS-CORRAUD-FILE-STATUS       PIC X(02) VALUE SPACES.
+006300     88  WS-CORRAUD-FILE-OK                 VALUE '00'.
+006400     88  WS-CORRAUD-FILE-NOT-FOUND          VALUE '35'.
+006500 77  WS-SCAN-EOF-SW               PIC X(01) VALUE 'N'.
+006600     88  WS-SCAN-EOF                        VALUE 'Y'.
+006700*
+006800*    SYSTEM DATE AND TIME THE CORRECTION WAS MADE
+006900*
+007000 01  CURRENT-DATE                 PIC 9(08).
+007100 01  CURRENT-TIME                 PIC 9(08).
+007200*
+007300 01  FORMATTED-DATE.
+007400     05  FORM-YEAR                 PIC 9(04).
+007500     05  FORM-MONTH                PIC 9(02).
+007600     05  FORM-DAY                  PIC 9(02).
+007700*
+007800 01  FORMATTED-TIME.
+007900     05  FORM-HOUR                 PIC 9(02).
+008000     05  FORM-MIN                  PIC 9(02).
+008100     05  FORM-SEC                  PIC 9(02).
+008200*
+008300*    SUPERVISOR-ENTERED CORRECTION DATA
+008400*
+008500 01  WS-EMPLOYEE-ID                PIC X(05) VALUE SPACES.
+008600 01  WS-SUPERVISOR-BADGE-ID        PIC X(05) VALUE SPACES.
+008700 01  WS-ORIGINAL-DATE-INPUT        PIC 9(08) VALUE 0.
+008800 01  WS-ORIGINAL-TIME-INPUT        PIC 9(06) VALUE 0.
+008900 01  WS-NEW-DATE-INPUT             PIC 9(08) VALUE 0.
+009000 01  WS-NEW-TIME-INPUT             PIC 9(06) VALUE 0.
+009100 01  WS-NEW-TYPE-INPUT             PIC X(01) VALUE SPACES.
+009200     88  WS-VALID-PUNCH-TYPE                  VALUES 'I' 'O'.
+009300*
+009400*    THE ORIGINAL PUNCH, ONCE FOUND ON THE TIME-PUNCH-FILE
+009500*
+009600 01  WS-ORIGINAL-FOUND-SW          PIC X(01) VALUE 'N'.
+009700     88  WS-ORIGINAL-FOUND                   VALUE 'Y'.
+009800 01  WS-ORIGINAL-TERMINAL-ID       PIC X(05) VALUE SPACES.
+009900 01  WS-ORIGINAL-TYPE              PIC X(01) VALUE SPACES.
+010000*
+010100 PROCEDURE DIVISION.
+010200*
+010300 0000-MAINLINE.
+010400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+010500     PERFORM 2000-CAPTURE-CORRECTION THRU 2000-EXIT
+010600     STOP RUN.
+010700*
+010800*****************************************************************
+010900*  1000-INITIALIZE - GET THE SYSTEM DATE AND TIME THE CORRECTION
+011000*  IS BEING MADE.
+011100*****************************************************************
+011200 1000-INITIALIZE.
+011300     ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+011400     ACCEPT CURRENT-TIME FROM TIME
+011500     MOVE CURRENT-DATE(1:4) TO FORM-YEAR
+011600     MOVE CURRENT-DATE(5:2) TO FORM-MONTH
+011700     MOVE CURRENT-DATE(7:2) TO FORM-DAY
+011800     MOVE CURRENT-TIME(1:2) TO FORM-HOUR
+011900     MOVE CURRENT-TIME(3:2) TO FORM-MIN
+012000     MOVE CURRENT-TIME(5:2) TO FORM-SEC.
+012100 1000-EXIT.
+012200     EXIT.
+012300*
+012400*****************************************************************
+012500*  2000-CAPTURE-CORRECTION - PROMPT THE SUPERVISOR FOR THE PUNCH
+012600*  TO CORRECT AND THE CORRECTED VALUES, LOCATE THE ORIGINAL PUNCH
+012700*  AND, IF FOUND, APPENDS THE CORRECTED PUNCH AND AUDIT RECORD.
+012800*****************************************************************
+012900 2000-CAPTURE-CORRECTION.
+013000     DISPLAY "CORRECT - ENTER EMPLOYEE ID: "
+013100     ACCEPT WS-EMPLOYEE-ID FROM CONSOLE
+013200     DISPLAY "CORRECT - ENTER SUPERVISOR BADGE ID: "
+013300     ACCEPT WS-SUPERVISOR-BADGE-ID FROM CONSOLE
+013400     DISPLAY "CORRECT - ENTER ORIGINAL PUNCH DATE (YYYYMMDD): "
+013500     ACCEPT WS-ORIGINAL-DATE-INPUT FROM CONSOLE
+013600     DISPLAY "CORRECT - ENTER ORIGINAL PUNCH TIME (HHMMSS): "
+013700     ACCEPT WS-ORIGINAL-TIME-INPUT FROM CONSOLE
+013800     DISPLAY "CORRECT - ENTER CORRECTED PUNCH DATE (YYYYMMDD): "
+013900     ACCEPT WS-NEW-DATE-INPUT FROM CONSOLE
+014000     DISPLAY "CORRECT - ENTER CORRECTED PUNCH TIME (HHMMSS): "
+014100     ACCEPT WS-NEW-TIME-INPUT FROM CONSOLE
+014200     DISPLAY "CORRECT - ENTER CORRECTED TYPE (I=IN, O=OUT): "
+014300     ACCEPT WS-NEW-TYPE-INPUT FROM CONSOLE
+014310     IF NOT WS-VALID-PUNCH-TYPE
+014320         DISPLAY "-------------------------------------"
+014330         DISPLAY "CORRECT - INVALID PUNCH TYPE, REJECTED"
+014340         DISPLAY "EMPLOYEE ID : " WS-EMPLOYEE-ID
+014350         DISPLAY "ATTEMPTED   : " WS-NEW-TYPE-INPUT
+014360         DISPLAY "-------------------------------------"
+014370         MOVE 32 TO RETURN-CODE
+014380         GO TO 2000-EXIT
+014390     END-IF
+014400     PERFORM 2100-FIND-ORIGINAL-PUNCH THRU 2100-EXIT
+014500     IF NOT WS-ORIGINAL-FOUND
+014600         DISPLAY "-------------------------------------"
+014700         DISPLAY "CORRECT - NO MATCHING PUNCH ON FILE, REJECTED"
+014800         DISPLAY "EMPLOYEE ID : " WS-EMPLOYEE-ID
+014900         DISPLAY "-------------------------------------"
+015000         MOVE 28 TO RETURN-CODE
+015100         GO TO 2000-EXIT
+015200     END-IF
+015300     PERFORM 2200-WRITE-CORRECTED-PUNCH THRU 2200-EXIT
+015400     PERFORM 2300-WRITE-CORRECTION-AUDIT THRU 2300-EXIT.
+015500 2000-EXIT.
+015600     EXIT.
+015700*
+015800*****************************************************************
+015900*  2100-FIND-ORIGINAL-PUNCH - SCAN THE TIME-PUNCH-FILE FOR THE
+016000*  PUNCH THE SUPERVISOR IS CORRECTING, MATCHED BY EMPLOYEE ID AND
+016100*  ITS ORIGINAL DATE AND TIME.
+016200*****************************************************************
+016300 2100-FIND-ORIGINAL-PUNCH.
+016400     MOVE 'N' TO WS-ORIGINAL-FOUND-SW
+016500     MOVE 'N' TO WS-SCAN-EOF-SW
+016600     OPEN INPUT TIME-PUNCH-FILE
+016700     IF NOT WS-PUNCH-FILE-NOT-FOUND
+016800         PERFORM UNTIL WS-SCAN-EOF
+016900             READ TIME-PUNCH-FILE
+017000                 AT END
+017100                     MOVE 'Y' TO WS-SCAN-EOF-SW
+017200                 NOT AT END
+017300                     IF PUNCH-EMPLOYEE-ID = WS-EMPLOYEE-ID
+017400                             AND PUNCH-YEAR =
+017500                                 WS-ORIGINAL-DATE-INPUT(1:4)
+017600                             AND PUNCH-MONTH =
+017700                                 WS-ORIGINAL-DATE-INPUT(5:2)
+017800                             AND PUNCH-DAY =
+017900                                 WS-ORIGINAL-DATE-INPUT(7:2)
+018000                             AND PUNCH-HOUR =
+018100                                 WS-ORIGINAL-TIME-INPUT(1:2)
+018200                             AND PUNCH-MIN =
+018300                                 WS-ORIGINAL-TIME-INPUT(3:2)
+018400                             AND PUNCH-SEC =
+018500                                 WS-ORIGINAL-TIME-INPUT(5:2)
+018600                         MOVE 'Y' TO WS-ORIGINAL-FOUND-SW
+018700                         MOVE PUNCH-TERMINAL-ID
+018800                             TO WS-ORIGINAL-TERMINAL-ID
+018900                         MOVE PUNCH-TYPE TO WS-ORIGINAL-TYPE
+019000                     END-IF
+019100             END-READ
+019200         END-PERFORM
+019300         CLOSE TIME-PUNCH-FILE
+019400     END-IF.
+019500 2100-EXIT.
+019600     EXIT.
+019700*
+019800*****************************************************************
+019900*  2200-WRITE-CORRECTED-PUNCH - APPEND THE CORRECTED PUNCH TO THE
+020000*  TIME-PUNCH-FILE AS A PUNCH-RECORD-CORRECTION.  THE ORIGINAL
+020100*  RECORD ON FILE IS LEFT EXACTLY AS IT WAS.
+020200*****************************************************************
+020300 2200-WRITE-CORRECTED-PUNCH.
+020400     OPEN EXTEND TIME-PUNCH-FILE
+020500     IF WS-PUNCH-FILE-NOT-FOUND
+020600         OPEN OUTPUT TIME-PUNCH-FILE
+020700         CLOSE TIME-PUNCH-FILE
+020800         OPEN EXTEND TIME-PUNCH-FILE
+020900     END-IF
+021000     IF NOT WS-PUNCH-FILE-OK
+021100         DISPLAY "CORRECT - UNABLE TO OPEN TIME-PUNCH-FILE"
+021200         MOVE 16 TO RETURN-CODE
+021300         GO TO 2200-EXIT
+021400     END-IF
+021500     MOVE WS-EMPLOYEE-ID TO PUNCH-EMPLOYEE-ID
+021600     MOVE WS-ORIGINAL-TERMINAL-ID TO PUNCH-TERMINAL-ID
+021700     MOVE WS-NEW-DATE-INPUT(1:4) TO PUNCH-YEAR
+021800     MOVE WS-NEW-DATE-INPUT(5:2) TO PUNCH-MONTH
+021900     MOVE WS-NEW-DATE-INPUT(7:2) TO PUNCH-DAY
+022000     MOVE WS-NEW-TIME-INPUT(1:2) TO PUNCH-HOUR
+022100     MOVE WS-NEW-TIME-INPUT(3:2) TO PUNCH-MIN
+022200     MOVE WS-NEW-TIME-INPUT(5:2) TO PUNCH-SEC
+022300     MOVE WS-NEW-TYPE-INPUT TO PUNCH-TYPE
+022400     SET PUNCH-RECORD-CORRECTION TO TRUE
+022500     WRITE PUNCH-RECORD
+022600     IF NOT WS-PUNCH-FILE-OK
+022700         DISPLAY "CORRECT - ERROR WRITING PUNCH, STATUS "
+022800         DISPLAY WS-PUNCH-FILE-STATUS
+022900         MOVE 16 TO RETURN-CODE
+023000     ELSE
+023100         DISPLAY "-------------------------------------"
+023200         DISPLAY "CORRECTED PUNCH RECORDED"
+023300         DISPLAY "EMPLOYEE ID : " WS-EMPLOYEE-ID
+023400         DISPLAY "NEW DATE    : " WS-NEW-DATE-INPUT
+023500         DISPLAY "NEW TIME    : " WS-NEW-TIME-INPUT
+023600         DISPLAY "NEW TYPE    : " WS-NEW-TYPE-INPUT
+023700         DISPLAY "-------------------------------------"
+023710         IF WS-NEW-TYPE-INPUT = WS-ORIGINAL-TYPE
+023720             PERFORM 2250-WRITE-VOID-MARKER THRU 2250-EXIT
+023730         END-IF
+023800     END-IF
+023900     CLOSE TIME-PUNCH-FILE.
+024000 2200-EXIT.
+024100     EXIT.
+024150*
+024160*****************************************************************
+024170*  2250-WRITE-VOID-MARKER - APPEND A PUNCH-RECORD-VOID CARRYING
+024180*  THE ORIGINAL PUNCH'S OWN KEY (EMPLOYEE, TERMINAL, DATE, TIME,
+024190*  TYPE) SO THE EXTRACT STEP CAN LEAVE THE SUPERSEDED PUNCH OUT
+024195*  OF THE WORK-PUNCH-FILE.  ONLY CALLED WHEN THE CORRECTED TYPE
+024196*  MATCHES THE MATCHED PUNCH'S OWN TYPE -- SEE THE CALLER.
+024198*  TIME-PUNCH-FILE IS ALREADY OPEN EXTEND FROM 2200.
+024200*****************************************************************
+024210 2250-WRITE-VOID-MARKER.
+024220     MOVE WS-EMPLOYEE-ID TO PUNCH-EMPLOYEE-ID
+024230     MOVE WS-ORIGINAL-TERMINAL-ID TO PUNCH-TERMINAL-ID
+024240     MOVE WS-ORIGINAL-DATE-INPUT(1:4) TO PUNCH-YEAR
+024250     MOVE WS-ORIGINAL-DATE-INPUT(5:2) TO PUNCH-MONTH
+024260     MOVE WS-ORIGINAL-DATE-INPUT(7:2) TO PUNCH-DAY
+024270     MOVE WS-ORIGINAL-TIME-INPUT(1:2) TO PUNCH-HOUR
+024280     MOVE WS-ORIGINAL-TIME-INPUT(3:2) TO PUNCH-MIN
+024290     MOVE WS-ORIGINAL-TIME-INPUT(5:2) TO PUNCH-SEC
+024300     MOVE WS-ORIGINAL-TYPE TO PUNCH-TYPE
+024310     SET PUNCH-RECORD-VOID TO TRUE
+024320     WRITE PUNCH-RECORD
+024330     IF NOT WS-PUNCH-FILE-OK
+024340         DISPLAY "CORRECT - ERROR WRITING VOID MARKER, STATUS "
+024350         DISPLAY WS-PUNCH-FILE-STATUS
+024360         MOVE 16 TO RETURN-CODE
+024370     END-IF.
+024380 2250-EXIT.
+024390     EXIT.
+024395*
+024396*****************************************************************
+024400*  2300-WRITE-CORRECTION-AUDIT - APPEND A RECORD OF THE ORIGINAL
+024500*  AND CORRECTED PUNCH VALUES, PLUS THE SUPERVISOR'S BADGE ID, TO
+024600*  THE CORRECTION-AUDIT-FILE.
+024700*****************************************************************
+024800 2300-WRITE-CORRECTION-AUDIT.
+024900     OPEN EXTEND CORRECTION-AUDIT-FILE
+025000     IF WS-CORRAUD-FILE-NOT-FOUND
+025100         OPEN OUTPUT CORRECTION-AUDIT-FILE
+025200         CLOSE CORRECTION-AUDIT-FILE
+025300         OPEN EXTEND CORRECTION-AUDIT-FILE
+025400     END-IF
+025500     IF NOT WS-CORRAUD-FILE-OK
+025600         DISPLAY "CORRECT - UNABLE TO OPEN CORRAUD FILE"
+025700         MOVE 16 TO RETURN-CODE
+025800         GO TO 2300-EXIT
+025900     END-IF
+026000     MOVE WS-EMPLOYEE-ID TO CORR-EMPLOYEE-ID
+026100     MOVE WS-SUPERVISOR-BADGE-ID TO CORR-SUPERVISOR-BADGE-ID
+026200     MOVE WS-ORIGINAL-DATE-INPUT(1:4) TO CORR-ORIG-YEAR
+026300     MOVE WS-ORIGINAL-DATE-INPUT(5:2) TO CORR-ORIG-MONTH
+026400     MOVE WS-ORIGINAL-DATE-INPUT(7:2) TO CORR-ORIG-DAY
+026500     MOVE WS-ORIGINAL-TIME-INPUT(1:2) TO CORR-ORIG-HOUR
+026600     MOVE WS-ORIGINAL-TIME-INPUT(3:2) TO CORR-ORIG-MIN
+026700     MOVE WS-ORIGINAL-TIME-INPUT(5:2) TO CORR-ORIG-SEC
+026800     MOVE WS-ORIGINAL-TYPE TO CORR-ORIGINAL-TYPE
+026900     MOVE WS-NEW-DATE-INPUT(1:4) TO CORR-NEW-YEAR
+027000     MOVE WS-NEW-DATE-INPUT(5:2) TO CORR-NEW-MONTH
+027100     MOVE WS-NEW-DATE-INPUT(7:2) TO CORR-NEW-DAY
+027200     MOVE WS-NEW-TIME-INPUT(1:2) TO CORR-NEW-HOUR
+027300     MOVE WS-NEW-TIME-INPUT(3:2) TO CORR-NEW-MIN
+027400     MOVE WS-NEW-TIME-INPUT(5:2) TO CORR-NEW-SEC
+027500     MOVE WS-NEW-TYPE-INPUT TO CORR-NEW-TYPE
+027600     MOVE FORM-YEAR TO CORR-RUN-YEAR
+027700     MOVE FORM-MONTH TO CORR-RUN-MONTH
+027800     MOVE FORM-DAY TO CORR-RUN-DAY
+027900     MOVE FORM-HOUR TO CORR-RUN-HOUR
+028000     MOVE FORM-MIN TO CORR-RUN-MIN
+028100     MOVE FORM-SEC TO CORR-RUN-SEC
+028200     WRITE CORRECTION-AUDIT-RECORD
+028300     CLOSE CORRECTION-AUDIT-FILE.
+028400 2300-EXIT.
+028500     EXIT.
