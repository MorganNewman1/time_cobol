@@ -0,0 +1,261 @@
+000100 IDENTIFICATION DIVISION.
+000200*
+000300 PROGRAM-ID. PUNCHVAL.
+000400 AUTHOR. R J HENDERSON.
+000500 INSTALLATION. PAYROLL SYSTEMS.
+000600 DATE-WRITTEN. 2026-08-09.
+000700 DATE-COMPILED.
+000800*****************************************************************
+000900*  NIGHTLY BATCH VALIDATE STEP.
+001000*  READS THE SORTED WORK-PUNCH-FILE PRODUCED BY PUNCHEXT AND
+001100*  CHECKS EACH RECORD FOR A VALID PUNCH TYPE, A VALID RECORD
+001200*  TYPE AND A NON-BLANK EMPLOYEE ID.  BAD RECORDS ARE LISTED ON
+001300*  THE VALIDATION-ERROR-FILE.  IF ANY ARE FOUND THE STEP ENDS
+001400*  WITH A NON-ZERO RETURN CODE AND NO CHECKPOINT IS WRITTEN, SO
+001500*  THE REPORT STEP DOES NOT RUN AGAINST BAD DATA AND A RESTART
+001600*  WILL RETRY THIS STEP.
+001700*****************************************************************
+001800*  MODIFICATION HISTORY
+001900*      DATE       INIT  DESCRIPTION
+002000*      ---------- ----  -----------------------------------------
+002100*      2026-08-09 RJH   ORIGINAL PROGRAM.
+002200*****************************************************************
+002300*
+002400 ENVIRONMENT DIVISION.
+002500*
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT WORK-PUNCH-FILE ASSIGN TO "PUNCHSEQ"
+002900         ORGANIZATION IS SEQUENTIAL
+003000         ACCESS MODE IS SEQUENTIAL
+003100         FILE STATUS IS WS-WORK-FILE-STATUS.
+003200*
+003300     SELECT VALIDATION-ERROR-FILE ASSIGN TO "VALERR"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-VALERR-FILE-STATUS.
+003600*
+003700     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKFIL"
+003800         ORGANIZATION IS SEQUENTIAL
+003900         ACCESS MODE IS SEQUENTIAL
+004000         FILE STATUS IS WS-CHECK-FILE-STATUS.
+004100*
+004200 DATA DIVISION.
+004300*
+004400 FILE SECTION.
+004500*
+004600 FD  WORK-PUNCH-FILE
+004700     RECORDING MODE IS F.
+004800     COPY PUNCHREC REPLACING LEADING ==PUNCH== BY ==WORK==.
+006600*
+006700 FD  VALIDATION-ERROR-FILE
+006800     RECORDING MODE IS F.
+006900 01  VALERR-RECORD                   PIC X(80).
+007000*
+007100 FD  CHECKPOINT-FILE
+007200     RECORDING MODE IS F.
+007300     COPY CHECKPNT.
+007400*
+007500 WORKING-STORAGE SECTION.
+007600*
+007700*    FILE STATUS SWITCHES
+007800*
+007900 77  WS-WORK-FILE-STATUS          PIC X(02) VALUE SPACES.
+008000     88  WS-WORK-FILE-OK                    VALUE '00'.
+008100 77  WS-VALERR-FILE-STATUS        PIC X(02) VALUE SPACES.
+008200     88  WS-VALERR-FILE-OK                  VALUE '00'.
+008300 77  WS-CHECK-FILE-STATUS         PIC X(02) VALUE SPACES.
+008400     88  WS-CHECK-FILE-OK                   VALUE '00'.
+008500     88  WS-CHECK-FILE-NOT-FOUND            VALUE '35'.
+008600 77  WS-WORK-EOF-SW                PIC X(01) VALUE 'N'.
+008700     88  WS-WORK-EOF                        VALUE 'Y'.
+008800 77  WS-CHECK-EOF-SW               PIC X(01) VALUE 'N'.
+008900     88  WS-CHECK-EOF                       VALUE 'Y'.
+009000*
+009100*    STAGE COMPLETION SWITCH FOR RESTART PROCESSING
+009200*
+009300 77  WS-STAGE-DONE-SW              PIC X(01) VALUE 'N'.
+009400     88  WS-STAGE-ALREADY-DONE               VALUE 'Y'.
+009500*
+009600*    ERROR COUNT AND MESSAGE AREA
+009700*
+009800 77  WS-ERROR-COUNT                PIC 9(07) VALUE 0.
+009900 01  WS-VALERR-LINE.
+010000     05  VE-EMPLOYEE-ID              PIC X(05).
+010100     05  FILLER                      PIC X(02) VALUE SPACES.
+010200     05  VE-REASON                   PIC X(40).
+010300*
+010400*    SYSTEM DATE AND TIME AS RETURNED BY THE OPERATING SYSTEM
+010500*
+010600 01  CURRENT-DATE                  PIC 9(08).
+010700 01  CURRENT-TIME                  PIC 9(08).
+010800*
+010900 01  FORMATTED-DATE.
+011000     05  FORM-YEAR                  PIC 9(04).
+011100     05  FORM-MONTH                 PIC 9(02).
+011200     05  FORM-DAY                   PIC 9(02).
+011300*
+011400 01  FORMATTED-TIME.
+011500     05  FORM-HOUR                  PIC 9(02).
+011600     05  FORM-MIN                   PIC 9(02).
+011700     05  FORM-SEC                   PIC 9(02).
+011800*
+011900 PROCEDURE DIVISION.
+012000*
+012100 0000-MAINLINE.
+012200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+012300     IF NOT WS-STAGE-ALREADY-DONE
+012400         PERFORM 2000-VALIDATE-PUNCHES THRU 2000-EXIT
+012500         IF WS-ERROR-COUNT = 0
+012600             PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+012700         ELSE
+012800             DISPLAY "PUNCHVAL - " WS-ERROR-COUNT
+012900                 " RECORD(S) FAILED VALIDATION"
+013000             MOVE 16 TO RETURN-CODE
+013100         END-IF
+013200     END-IF
+013300     STOP RUN.
+013400*
+013500*****************************************************************
+013600*  1000-INITIALIZE - GET THE SYSTEM DATE AND TIME AND FIND OUT
+013700*  WHETHER THIS STEP ALREADY COMPLETED FOR TODAY'S RUN.
+013800*****************************************************************
+013900 1000-INITIALIZE.
+014000     ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+014100     ACCEPT CURRENT-TIME FROM TIME
+014200     MOVE CURRENT-DATE(1:4) TO FORM-YEAR
+014300     MOVE CURRENT-DATE(5:2) TO FORM-MONTH
+014400     MOVE CURRENT-DATE(7:2) TO FORM-DAY
+014500     MOVE CURRENT-TIME(1:2) TO FORM-HOUR
+014600     MOVE CURRENT-TIME(3:2) TO FORM-MIN
+014700     MOVE CURRENT-TIME(5:2) TO FORM-SEC
+014800     PERFORM 1100-CHECK-CHECKPOINT THRU 1100-EXIT.
+014900 1000-EXIT.
+015000     EXIT.
+015100*
+015200*****************************************************************
+015300*  1100-CHECK-CHECKPOINT - SCAN THE CHECKPOINT FILE FOR A
+015400*  COMPLETED VALIDATE RECORD FOR TODAY.
+015500*****************************************************************
+015600 1100-CHECK-CHECKPOINT.
+015700     MOVE 'N' TO WS-STAGE-DONE-SW
+015800     MOVE 'N' TO WS-CHECK-EOF-SW
+015900     OPEN INPUT CHECKPOINT-FILE
+016000     IF NOT WS-CHECK-FILE-NOT-FOUND
+016100         PERFORM UNTIL WS-CHECK-EOF
+016200             READ CHECKPOINT-FILE
+016300                 AT END
+016400                     MOVE 'Y' TO WS-CHECK-EOF-SW
+016500                 NOT AT END
+016600                     IF CHK-RUN-YEAR = FORM-YEAR
+016700                             AND CHK-RUN-MONTH = FORM-MONTH
+016800                             AND CHK-RUN-DAY = FORM-DAY
+016900                             AND CHK-STAGE-VALIDATE
+017000                             AND CHK-COMPLETE
+017100                         MOVE 'Y' TO WS-STAGE-DONE-SW
+017200                     END-IF
+017300             END-READ
+017400         END-PERFORM
+017500         CLOSE CHECKPOINT-FILE
+017600     END-IF
+017700     IF WS-STAGE-ALREADY-DONE
+017800         DISPLAY "PUNCHVAL - VALIDATE ALREADY COMPLETE FOR TODAY"
+017900     END-IF.
+018000 1100-EXIT.
+018100     EXIT.
+018200*
+018300*****************************************************************
+018400*  2000-VALIDATE-PUNCHES - READ EVERY SORTED PUNCH RECORD AND
+018500*  CHECK ITS PUNCH TYPE, RECORD TYPE AND EMPLOYEE ID.
+018600*****************************************************************
+018700 2000-VALIDATE-PUNCHES.
+018800     OPEN INPUT WORK-PUNCH-FILE
+018900     OPEN OUTPUT VALIDATION-ERROR-FILE
+019000     IF NOT WS-WORK-FILE-OK
+019100         DISPLAY "PUNCHVAL - UNABLE TO OPEN WORK-PUNCH-FILE"
+019200         MOVE 16 TO RETURN-CODE
+019300         GO TO 2000-EXIT
+019400     END-IF
+019500     PERFORM 8100-READ-WORK-PUNCH THRU 8100-EXIT
+019600     PERFORM UNTIL WS-WORK-EOF
+019700         PERFORM 2100-VALIDATE-ONE-PUNCH THRU 2100-EXIT
+019800         PERFORM 8100-READ-WORK-PUNCH THRU 8100-EXIT
+019900     END-PERFORM
+020000     CLOSE WORK-PUNCH-FILE
+020100     CLOSE VALIDATION-ERROR-FILE.
+020200 2000-EXIT.
+020300     EXIT.
+020400*
+020500*****************************************************************
+020600*  2100-VALIDATE-ONE-PUNCH - APPLY THE VALIDATION RULES TO A
+020700*  SINGLE PUNCH RECORD, WRITING AN ERROR LINE FOR EACH RULE IT
+020800*  FAILS.
+020900*****************************************************************
+021000 2100-VALIDATE-ONE-PUNCH.
+021100     IF WORK-EMPLOYEE-ID = SPACES
+021200         MOVE WORK-EMPLOYEE-ID TO VE-EMPLOYEE-ID
+021300         MOVE "MISSING EMPLOYEE ID" TO VE-REASON
+021400         WRITE VALERR-RECORD FROM WS-VALERR-LINE
+021500         ADD 1 TO WS-ERROR-COUNT
+021600     END-IF
+021700     IF NOT WORK-TYPE-IN AND NOT WORK-TYPE-OUT
+021800         MOVE WORK-EMPLOYEE-ID TO VE-EMPLOYEE-ID
+021900         MOVE "INVALID PUNCH TYPE" TO VE-REASON
+022000         WRITE VALERR-RECORD FROM WS-VALERR-LINE
+022100         ADD 1 TO WS-ERROR-COUNT
+022200     END-IF
+022300     IF NOT WORK-RECORD-ORIGINAL AND NOT WORK-RECORD-CORRECTION
+022400         MOVE WORK-EMPLOYEE-ID TO VE-EMPLOYEE-ID
+022500         MOVE "INVALID RECORD TYPE" TO VE-REASON
+022600         WRITE VALERR-RECORD FROM WS-VALERR-LINE
+022700         ADD 1 TO WS-ERROR-COUNT
+022800     END-IF.
+022900 2100-EXIT.
+023000     EXIT.
+023100*
+023200*****************************************************************
+023300*  3000-WRITE-CHECKPOINT - RECORD THAT THE VALIDATE STEP FINISHED
+023400*  CLEAN FOR TODAY'S RUN, CREATING THE CHECKPOINT FILE ON FIRST
+023500*  USE.
+023600*****************************************************************
+023700 3000-WRITE-CHECKPOINT.
+023800     OPEN EXTEND CHECKPOINT-FILE
+023900     IF WS-CHECK-FILE-NOT-FOUND
+024000         OPEN OUTPUT CHECKPOINT-FILE
+024100         CLOSE CHECKPOINT-FILE
+024200         OPEN EXTEND CHECKPOINT-FILE
+024300     END-IF
+024400     IF NOT WS-CHECK-FILE-OK
+024500         DISPLAY "PUNCHVAL - UNABLE TO OPEN CHECKPOINT-FILE"
+024600         MOVE 16 TO RETURN-CODE
+024700         GO TO 3000-EXIT
+024800     END-IF
+024900     MOVE FORM-YEAR TO CHK-RUN-YEAR
+025000     MOVE FORM-MONTH TO CHK-RUN-MONTH
+025100     MOVE FORM-DAY TO CHK-RUN-DAY
+025200     MOVE 'VALIDATE' TO CHK-STAGE-NAME
+025300     SET CHK-COMPLETE TO TRUE
+025400     MOVE FORM-HOUR TO CHK-HOUR
+025500     MOVE FORM-MIN TO CHK-MIN
+025600     MOVE FORM-SEC TO CHK-SEC
+025610     MOVE 0 TO CHK-LAST-PUNCH-YEAR
+025620     MOVE 0 TO CHK-LAST-PUNCH-MONTH
+025630     MOVE 0 TO CHK-LAST-PUNCH-DAY
+025640     MOVE 0 TO CHK-LAST-PUNCH-HOUR
+025650     MOVE 0 TO CHK-LAST-PUNCH-MIN
+025660     MOVE 0 TO CHK-LAST-PUNCH-SEC
+025700     WRITE CHECKPOINT-RECORD
+025800     CLOSE CHECKPOINT-FILE
+025900     DISPLAY "PUNCHVAL - VALIDATION PASSED, NO ERRORS FOUND".
+026000 3000-EXIT.
+026100     EXIT.
+026200*
+026300*****************************************************************
+026400*  8100-READ-WORK-PUNCH - READ THE NEXT SORTED PUNCH RECORD.
+026500*****************************************************************
+026600 8100-READ-WORK-PUNCH.
+026700     READ WORK-PUNCH-FILE
+026800         AT END
+026900             MOVE 'Y' TO WS-WORK-EOF-SW
+027000     END-READ.
+027100 8100-EXIT.
+027200     EXIT.
